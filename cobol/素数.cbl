@@ -1,13 +1,143 @@
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIMELIB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   PRIME-CACHE-FILE persists one small record per sieved
+      *>   number, keyed by the number itself, plus a control record
+      *>   (key 0) holding the highest PN ever sieved. A later job
+      *>   asking for the same or a smaller PN reads the cached flags
+      *>   back instead of paying for the PERFORM VARYING sieve loop
+      *>   again.
+           SELECT PRIME-CACHE-FILE ASSIGN TO DYNAMIC PRIME-CACHE-DSN
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRIME-CACHE-KEY
+               FILE STATUS IS PRIME-CACHE-FS.
+      *>   PRIME-INPUT-FILE/PRIME-REPORT-FILE let this module run as
+      *>   its own job step: one candidate number per input line in,
+      *>   one PRIME/COMPOSITE report line out, with no hand-wired
+      *>   caller required.
+           SELECT PRIME-INPUT-FILE ASSIGN TO DYNAMIC PRIME-INPUT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PRIME-INPUT-FS.
+           SELECT PRIME-REPORT-FILE ASSIGN TO DYNAMIC PRIME-REPORT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PRIME-REPORT-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+           FD PRIME-CACHE-FILE.
+               01 PRIME-CACHE-REC.
+                   03 PRIME-CACHE-KEY BINARY-LONG SIGNED.
+                   03 PRIME-CACHE-VALUE BINARY-LONG SIGNED.
+           FD PRIME-INPUT-FILE.
+               01 PRIME-INPUT-REC PIC X(18).
+           FD PRIME-REPORT-FILE.
+               01 PRIME-REPORT-REC PIC X(40).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
            01 PRIME-WK.
                03 PRIME-RES BINARY-CHAR SIGNED VALUE 0.
                03 PRIME-N BINARY-DOUBLE SIGNED VALUE 0.
                03 PRIME-I BINARY-DOUBLE SIGNED VALUE 0.
-
-
+               03 PRIME-II BINARY-DOUBLE SIGNED VALUE 0.
+               03 PRIME-IJ BINARY-DOUBLE SIGNED VALUE 0.
+               03 PRIME-IK BINARY-DOUBLE SIGNED VALUE 0.
+               03 PN BINARY-DOUBLE SIGNED VALUE 0.
+      *>   PRIME-MAXN is PRIME-LL's compile-time ceiling. GnuCOBOL's
+      *>   OCCURS ... DEPENDING ON upper bound has to be a literal, not
+      *>   a data item, so this can't be read in from a run-time
+      *>   parameter directly; raise both PRIME-MAXN and PRIME-LI's
+      *>   OCCURS bound together at the next recompile if a feed
+      *>   outgrows it.
+               03 PRIME-MAXN BINARY-DOUBLE SIGNED VALUE 1000000.
+               03 PRIME-EXT-FROM BINARY-DOUBLE SIGNED VALUE 0.
+               03 PRIME-LL.
+                   05 PRIME-LI OCCURS 0 TO 1000000 TIMES
+                                       DEPENDING ON PN.
+                       07 PRIME-L BINARY-CHAR SIGNED VALUE 1.
+           01 PRIME-CACHE-WK.
+               03 PRIME-CACHE-DSN PIC X(100) VALUE "PRIMECACHE.DAT".
+               03 PRIME-CACHE-FS PIC XX.
+               03 PRIME-CACHE-HIT BINARY-CHAR UNSIGNED VALUE 0.
+               03 PRIME-CACHE-MAXPN BINARY-DOUBLE SIGNED VALUE 0.
+           01 PRIME-FACTOR-WK.
+               03 PRIME-FACTOR-REMAIN BINARY-DOUBLE SIGNED VALUE 0.
+               03 PRIME-FACTOR-CNT BINARY-LONG SIGNED VALUE 0.
+               03 PRIME-FACTOR-L.
+                   05 PRIME-FACTOR-I OCCURS 0 TO 63 TIMES
+                                       DEPENDING ON PRIME-FACTOR-CNT.
+                       07 PRIME-FACTOR-VALUE BINARY-DOUBLE SIGNED
+                                               VALUE 0.
+                       07 PRIME-FACTOR-EXP BINARY-LONG SIGNED VALUE 0.
+           01 PRIME-BATCH-WK.
+               03 PRIME-INPUT-DSN PIC X(100) VALUE "PRIMEIN.DAT".
+               03 PRIME-INPUT-FS PIC XX.
+               03 PRIME-REPORT-DSN PIC X(100) VALUE "PRIMEOUT.DAT".
+               03 PRIME-REPORT-FS PIC XX.
+               03 PRIME-N-Z PIC -Z(9)9.
+               03 PRIME-REPORT-LINE PIC X(40).
+               03 PRIME-BATCH-COUNT BINARY-LONG UNSIGNED VALUE 0.
+       PROCEDURE DIVISION.
+      *>   PRIME-BATCH-RUN is this program's entry point, whether it
+      *>   is run as its own job step or CALLed as one step of a
+      *>   larger batch suite: it reads PRIME-INPUT-DSN one candidate
+      *>   number per line, calls IS-PRIME for each, and writes a
+      *>   PRIME/COMPOSITE flag per line to PRIME-REPORT-DSN. It ends
+      *>   in GOBACK rather than STOP RUN so a CALLer gets control
+      *>   back; run standalone, GOBACK with no caller ends the run
+      *>   unit exactly as STOP RUN always did here.
+       PRIME-BATCH-RUN SECTION.
+           MOVE 0 TO PRIME-BATCH-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT PRIME-INPUT-FILE.
+           OPEN OUTPUT PRIME-REPORT-FILE.
+           IF PRIME-INPUT-FS = "00"
+               PERFORM UNTIL PRIME-INPUT-FS = "10"
+                   READ PRIME-INPUT-FILE
+                       AT END
+                           MOVE "10" TO PRIME-INPUT-FS
+                       NOT AT END
+                           COMPUTE PRIME-N =
+                               FUNCTION NUMVAL(PRIME-INPUT-REC)
+                           PERFORM IS-PRIME
+                           PERFORM PRIME-REPORT-WRITE
+                           ADD 1 TO PRIME-BATCH-COUNT
+                   END-READ
+               END-PERFORM
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE PRIME-INPUT-FILE.
+           CLOSE PRIME-REPORT-FILE.
+           MOVE "PRIMEJOB" TO JA-JOB-ID.
+           MOVE PRIME-INPUT-DSN TO JA-INPUT-DSN.
+           MOVE PRIME-BATCH-COUNT TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+           GOBACK.
+      *>   PRIME-REPORT-WRITE appends one PRIME-N PRIME/COMPOSITE line
+      *>   to PRIME-REPORT-DSN for the candidate just checked.
+       PRIME-REPORT-WRITE SECTION.
+           MOVE PRIME-N TO PRIME-N-Z.
+           MOVE SPACES TO PRIME-REPORT-LINE.
+           IF PRIME-RES = 1
+               STRING FUNCTION TRIM(PRIME-N-Z) DELIMITED BY SIZE
+                   " PRIME" DELIMITED BY SIZE
+                   INTO PRIME-REPORT-LINE
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(PRIME-N-Z) DELIMITED BY SIZE
+                   " COMPOSITE" DELIMITED BY SIZE
+                   INTO PRIME-REPORT-LINE
+               END-STRING
+           END-IF.
+           WRITE PRIME-REPORT-REC FROM PRIME-REPORT-LINE.
+       EXIT SECTION.
        IS-PRIME SECTION.
            MOVE 1 TO PRIME-RES.
-           PERFORM VARYING PRIME-I FROM 2 BY 1 
+           PERFORM VARYING PRIME-I FROM 2 BY 1
                                    UNTIL PRIME-I ** 2 > PRIME-N
                IF FUNCTION MOD(PRIME-N, PRIME-I) = 0
                    MOVE 0 TO PRIME-RES
@@ -15,27 +145,143 @@
                END-IF
            END-PERFORM
        EXIT SECTION.
-
-      *>   PRIME LIST
-           01 PRIME-WK.
-               03 PRIME-II BINARY-DOUBLE SIGNED VALUE 0.
-               03 PRIME-IJ BINARY-DOUBLE SIGNED VALUE 0.
-               03 PRIME-IK BINARY-DOUBLE SIGNED VALUE 0.
-               03 PN BINARY-DOUBLE SIGNED VALUE 0.
-               03 PRIME-LL.
-                   05 PRIME-LI OCCURS 0 TO 200000 TIMES DEPENDING ON PN.
-                       07 PRIME-L BINARY-CHAR SIGNED VALUE 1.
-
+      *>   PRIME-LIST sieves PRIME-LL up through PN, first confirming PN
+      *>   still fits PRIME-MAXN instead of letting a bigger-than-
+      *>   expected PN overrun PRIME-LI mid-sieve. When PRIME-CACHE-
+      *>   LOOKUP returns a partial cache (0 < PRIME-CACHE-MAXPN < PN),
+      *>   the 1..PRIME-CACHE-MAXPN flags it already loaded into
+      *>   PRIME-L are left untouched and only the PRIME-CACHE-MAXPN+1
+      *>   .. PN tail is sieved, instead of re-sieving the whole range
+      *>   from 2 every time a later job asks for a bigger PN.
        PRIME-LIST SECTION.
-           MOVE 0 TO PRIME-L(1)
-           PERFORM VARYING PRIME-II FROM 2 BY 1
-                                    UNTIL PRIME-II ** 2 > PN
-               IF PRIME-L(PRIME-II) = 1
-                   COMPUTE PRIME-IK = PRIME-II * 2
-                   PERFORM VARYING PRIME-IJ FROM PRIME-IK BY PRIME-II
-                                                UNTIL PRIME-IJ > PN
-                       MOVE 0 TO PRIME-L(PRIME-IJ)
+           MOVE 0 TO RETURN-CODE.
+           IF PN > PRIME-MAXN
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "PRIME-LIST: PN=" PN
+                   " EXCEEDS PRIME-MAXN=" PRIME-MAXN
+           ELSE
+               PERFORM PRIME-CACHE-LOOKUP
+               IF PRIME-CACHE-HIT = 0
+                   COMPUTE PRIME-EXT-FROM = PRIME-CACHE-MAXPN + 1
+                   PERFORM VARYING PRIME-II
+                           FROM PRIME-EXT-FROM BY 1
+                           UNTIL PRIME-II > PN
+                       MOVE 1 TO PRIME-L(PRIME-II)
                    END-PERFORM
+                   IF PRIME-CACHE-MAXPN < 1
+                       MOVE 0 TO PRIME-L(1)
+                   END-IF
+                   PERFORM VARYING PRIME-II FROM 2 BY 1
+                                            UNTIL PRIME-II ** 2 > PN
+                       IF PRIME-L(PRIME-II) = 1
+      *>   Composites at or below PRIME-CACHE-MAXPN are already
+      *>   correctly flagged from the cache, so marking starts at the
+      *>   first multiple of PRIME-II beyond it (PRIME-II * 2 when
+      *>   there is no cache, same as a from-scratch sieve).
+                           COMPUTE PRIME-IK =
+                               (PRIME-CACHE-MAXPN / PRIME-II + 1)
+                                   * PRIME-II
+                           IF PRIME-IK < PRIME-II * 2
+                               COMPUTE PRIME-IK = PRIME-II * 2
+                           END-IF
+                           PERFORM VARYING PRIME-IJ FROM PRIME-IK
+                                           BY PRIME-II
+                                           UNTIL PRIME-IJ > PN
+                               MOVE 0 TO PRIME-L(PRIME-IJ)
+                           END-PERFORM
+                       END-IF
+                   END-PERFORM
+                   PERFORM PRIME-CACHE-STORE
                END-IF
+           END-IF.
+       EXIT SECTION.
+      *>   PRIME-FACTORIZE breaks PRIME-N down into its prime factors
+      *>   with multiplicities, leaving PRIME-FACTOR-CNT entries in
+      *>   PRIME-FACTOR-L (PRIME-FACTOR-VALUE/PRIME-FACTOR-EXP) rather
+      *>   than just the yes/no flag IS-PRIME gives.
+       PRIME-FACTORIZE SECTION.
+           MOVE 0 TO PRIME-FACTOR-CNT.
+           MOVE PRIME-N TO PRIME-FACTOR-REMAIN.
+           PERFORM VARYING PRIME-I FROM 2 BY 1
+                           UNTIL PRIME-I ** 2 > PRIME-FACTOR-REMAIN
+               IF FUNCTION MOD(PRIME-FACTOR-REMAIN, PRIME-I) = 0
+                   ADD 1 TO PRIME-FACTOR-CNT
+                   MOVE PRIME-I TO PRIME-FACTOR-VALUE(PRIME-FACTOR-CNT)
+                   MOVE 0 TO PRIME-FACTOR-EXP(PRIME-FACTOR-CNT)
+                   PERFORM UNTIL
+                           FUNCTION MOD(PRIME-FACTOR-REMAIN, PRIME-I)
+                               NOT = 0
+                       DIVIDE PRIME-I INTO PRIME-FACTOR-REMAIN
+                       ADD 1 TO PRIME-FACTOR-EXP(PRIME-FACTOR-CNT)
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+           IF PRIME-FACTOR-REMAIN > 1
+               ADD 1 TO PRIME-FACTOR-CNT
+               MOVE PRIME-FACTOR-REMAIN
+                   TO PRIME-FACTOR-VALUE(PRIME-FACTOR-CNT)
+               MOVE 1 TO PRIME-FACTOR-EXP(PRIME-FACTOR-CNT)
+           END-IF.
+       EXIT SECTION.
+      *>   PRIME-CACHE-LOOKUP reads the control record (key 0) for the
+      *>   highest PN already sieved. If it covers this request, every
+      *>   flag 1..PN is read back from the cache straight into
+      *>   PRIME-L and PRIME-CACHE-HIT is set so PRIME-LIST skips
+      *>   sieving entirely. If it only partly covers this request (0 <
+      *>   PRIME-CACHE-MAXPN < PN), the 1..PRIME-CACHE-MAXPN flags it
+      *>   does cover are loaded the same way so PRIME-LIST only has to
+      *>   extend the table, not rebuild it from 2.
+       PRIME-CACHE-LOOKUP SECTION.
+           MOVE 0 TO PRIME-CACHE-HIT.
+           MOVE 0 TO PRIME-CACHE-MAXPN.
+           MOVE 0 TO PRIME-CACHE-KEY.
+           OPEN INPUT PRIME-CACHE-FILE.
+           IF PRIME-CACHE-FS = "00"
+               READ PRIME-CACHE-FILE
+                   INVALID KEY MOVE "23" TO PRIME-CACHE-FS
+               END-READ
+               IF PRIME-CACHE-FS = "00"
+                   MOVE PRIME-CACHE-VALUE TO PRIME-CACHE-MAXPN
+                   IF PRIME-CACHE-MAXPN >= PN
+                       MOVE 1 TO PRIME-CACHE-HIT
+                   END-IF
+                   IF PRIME-CACHE-MAXPN > 0
+                       PERFORM VARYING PRIME-I FROM 1 BY 1
+                                       UNTIL PRIME-I > PN
+                                       OR PRIME-I > PRIME-CACHE-MAXPN
+                           MOVE PRIME-I TO PRIME-CACHE-KEY
+                           READ PRIME-CACHE-FILE
+                               INVALID KEY
+                                   MOVE 1 TO PRIME-CACHE-VALUE
+                           END-READ
+                           MOVE PRIME-CACHE-VALUE TO PRIME-L(PRIME-I)
+                       END-PERFORM
+                   END-IF
+               END-IF
+               CLOSE PRIME-CACHE-FILE
+           END-IF.
+       EXIT SECTION.
+      *>   PRIME-CACHE-STORE commits every flag 1..PN and the new
+      *>   control record so a later job can reuse this sieve.
+       PRIME-CACHE-STORE SECTION.
+           OPEN I-O PRIME-CACHE-FILE.
+           IF PRIME-CACHE-FS = "05" OR PRIME-CACHE-FS = "35"
+               CLOSE PRIME-CACHE-FILE
+               OPEN OUTPUT PRIME-CACHE-FILE
+           END-IF.
+           PERFORM VARYING PRIME-I FROM 1 BY 1 UNTIL PRIME-I > PN
+               MOVE PRIME-I TO PRIME-CACHE-KEY
+               MOVE PRIME-L(PRIME-I) TO PRIME-CACHE-VALUE
+               WRITE PRIME-CACHE-REC
+                   INVALID KEY REWRITE PRIME-CACHE-REC
+               END-WRITE
            END-PERFORM.
+           MOVE 0 TO PRIME-CACHE-KEY.
+           MOVE PN TO PRIME-CACHE-VALUE.
+           WRITE PRIME-CACHE-REC
+               INVALID KEY REWRITE PRIME-CACHE-REC
+           END-WRITE.
+           CLOSE PRIME-CACHE-FILE.
        EXIT SECTION.
+       COPY "JOBAUDITP.cpy".
+       END PROGRAM PRIMELIB.
