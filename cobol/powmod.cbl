@@ -1,4 +1,22 @@
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POWMODLIB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   POW-CTRL-FILE carries the modulus to use for this run, so
+      *>   the one compiled module can serve every modulus our batch
+      *>   jobs need instead of a different copy per literal modulus.
+           SELECT POW-CTRL-FILE ASSIGN TO DYNAMIC POW-CTRL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS POW-CTRL-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+           FD POW-CTRL-FILE.
+               01 POW-CTRL-REC PIC X(18).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
            01 POW-WK.
                03 POW-A BINARY-DOUBLE SIGNED VALUE 0.
                03 POW-N BINARY-DOUBLE SIGNED VALUE 0.
@@ -6,8 +24,39 @@
                03 POW-RES BINARY-DOUBLE SIGNED VALUE 0.
                03 POW-X BINARY-DOUBLE SIGNED VALUE 0.
                03 POW-Y BINARY-DOUBLE SIGNED VALUE 0.
-
-
+               03 POW-CTRL-DSN PIC X(100) VALUE "POWCTRL.DAT".
+               03 POW-CTRL-FS PIC XX.
+           01 COMB-WK.
+      *>   COMB-MAXN is the highest factorial COMB-PRECOMPUTE builds;
+      *>   COMB-TABN (= COMB-MAXN + 1) drives the factorial/inverse
+      *>   tables since COMB-FACT(K + 1) holds K! (index 1 is 0!).
+               03 COMB-MAXN BINARY-DOUBLE SIGNED VALUE 0.
+               03 COMB-TABN BINARY-DOUBLE SIGNED VALUE 1.
+               03 COMB-N BINARY-DOUBLE SIGNED VALUE 0.
+               03 COMB-R BINARY-DOUBLE SIGNED VALUE 0.
+               03 COMB-RES BINARY-DOUBLE SIGNED VALUE 0.
+               03 COMB-I BINARY-DOUBLE SIGNED VALUE 0.
+               03 COMB-FACT-L.
+                   05 COMB-FACT-I OCCURS 1 TO 200001 TIMES
+                                       DEPENDING ON COMB-TABN.
+                       07 COMB-FACT BINARY-DOUBLE SIGNED VALUE 1.
+               03 COMB-INVFACT-L.
+                   05 COMB-INVFACT-I OCCURS 1 TO 200001 TIMES
+                                       DEPENDING ON COMB-TABN.
+                       07 COMB-INVFACT BINARY-DOUBLE SIGNED VALUE 1.
+       PROCEDURE DIVISION.
+      *>   POW-BATCH-RUN is this program's entry point when it is run
+      *>   as its own job step or CALLed as one step of a larger
+      *>   batch suite: it is just POW-INIT (read this run's modulus
+      *>   off POW-CTRL-DSN and stamp the job audit trail), since the
+      *>   POWMOD/MODINVERSE/COMB-* sections below stay meant for a
+      *>   caller to PERFORM directly once POW-MOD is set. It ends in
+      *>   GOBACK, not STOP RUN, since standalone execution of this
+      *>   module had no prior STOP RUN behaviour to preserve; GOBACK
+      *>   with no caller ends the run unit all the same.
+       POW-BATCH-RUN SECTION.
+           PERFORM POW-INIT.
+           GOBACK.
       *>   COMPUTE POW-A ** POW-N MOD POW-MOD
        POWMOD SECTION.
            MOVE 1 TO POW-RES.
@@ -24,3 +73,81 @@
                DIVIDE 2 INTO POW-Y
            END-PERFORM
        EXIT SECTION.
+      *>   MODINVERSE answers the modular inverse of POW-A mod POW-MOD
+      *>   via Fermat's little theorem (POW-MOD must be prime): it is
+      *>   just POW-A ** (POW-MOD - 2) mod POW-MOD, so this is a thin
+      *>   wrapper over POWMOD with POW-N forced to POW-MOD - 2. The
+      *>   caller sets POW-A beforehand and reads the inverse back from
+      *>   POW-RES, same as any other POWMOD call; COMB-PRECOMPUTE below
+      *>   already did this inline before this section existed, and now
+      *>   calls it instead of repeating the COMPUTE itself.
+       MODINVERSE SECTION.
+           COMPUTE POW-N = POW-MOD - 2.
+           PERFORM POWMOD.
+       EXIT SECTION.
+      *>   COMB-PRECOMPUTE builds factorials mod POW-MOD for 0 through
+      *>   COMB-MAXN into COMB-FACT, then the matching inverse
+      *>   factorials into COMB-INVFACT (COMB-FACT(K + 1) holds K!,
+      *>   COMB-INVFACT(K + 1) holds the modular inverse of K!). The
+      *>   one expensive POWMOD call computes inverse(COMB-MAXN!)
+      *>   directly; every smaller inverse factorial then falls out of
+      *>   one multiply per step, working back down from COMB-MAXN.
+       COMB-PRECOMPUTE SECTION.
+           COMPUTE COMB-TABN = COMB-MAXN + 1.
+           MOVE 1 TO COMB-FACT(1).
+           PERFORM VARYING COMB-I FROM 1 BY 1 UNTIL COMB-I > COMB-MAXN
+               COMPUTE COMB-FACT(COMB-I + 1) =
+                   FUNCTION MOD(COMB-FACT(COMB-I) * COMB-I, POW-MOD)
+           END-PERFORM.
+           MOVE COMB-FACT(COMB-TABN) TO POW-A.
+           PERFORM MODINVERSE.
+           MOVE POW-RES TO COMB-INVFACT(COMB-TABN).
+           PERFORM VARYING COMB-I FROM COMB-MAXN BY -1
+                           UNTIL COMB-I <= 0
+               COMPUTE COMB-INVFACT(COMB-I) =
+                   FUNCTION MOD(COMB-INVFACT(COMB-I + 1) * COMB-I,
+                       POW-MOD)
+           END-PERFORM.
+       EXIT SECTION.
+      *>   COMB-NCR answers "COMB-N choose COMB-R" mod POW-MOD from the
+      *>   tables COMB-PRECOMPUTE already built, returning 0 for an
+      *>   out-of-range COMB-R or a COMB-N outside the COMB-FACT/
+      *>   COMB-INVFACT tables COMB-PRECOMPUTE actually built, instead
+      *>   of an undefined result or a subscript past COMB-MAXN.
+       COMB-NCR SECTION.
+           MOVE 0 TO RETURN-CODE.
+           IF COMB-N < 0 OR COMB-N > COMB-MAXN
+               MOVE 0 TO COMB-RES
+               MOVE 4 TO RETURN-CODE
+           ELSE IF COMB-R < 0 OR COMB-R > COMB-N
+               MOVE 0 TO COMB-RES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               COMPUTE COMB-RES =
+                   FUNCTION MOD(COMB-FACT(COMB-N + 1)
+                       * COMB-INVFACT(COMB-R + 1)
+                       * COMB-INVFACT(COMB-N - COMB-R + 1), POW-MOD)
+           END-IF.
+       EXIT SECTION.
+      *>   POW-INIT reads POW-CTRL-DSN's single record for this run's
+      *>   modulus into POW-MOD. If the control record is absent the
+      *>   998244353 default stays in effect, so existing callers keep
+      *>   working unchanged.
+       POW-INIT SECTION.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT POW-CTRL-FILE.
+           IF POW-CTRL-FS = "00"
+               READ POW-CTRL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(POW-CTRL-REC) TO POW-MOD
+               END-READ
+               CLOSE POW-CTRL-FILE
+           END-IF.
+           MOVE "POWJOB01" TO JA-JOB-ID.
+           MOVE POW-CTRL-DSN TO JA-INPUT-DSN.
+           MOVE 1 TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+       EXIT SECTION.
+       COPY "JOBAUDITP.cpy".
+       END PROGRAM POWMODLIB.
