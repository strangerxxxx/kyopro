@@ -0,0 +1,2 @@
+           FD JOBAUDIT-FILE.
+               01 JOBAUDIT-REC PIC X(132).
