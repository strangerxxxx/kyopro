@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BITUTIL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *>   BIT-A/BIT-B are the two operand buffers for the CBL_OR/
+      *>   CBL_AND/CBL_NOT/CBL_XOR calls below. Each call leaves its
+      *>   result in BIT-A (CBL_NOT complements BIT-A in place and
+      *>   ignores BIT-B), the same in/out convention POWMOD uses for
+      *>   POW-A, so a caller sets BIT-A (and BIT-B where needed),
+      *>   PERFORMs the section, and reads BIT-A back. BIT-LEN is the
+      *>   byte length CBL_* operates bytewise over; BINARY-DOUBLE is
+      *>   8 bytes, matching template.cbl's I/J/K/M fields.
+           01 BIT-WK.
+               03 BIT-LEN BINARY-LONG UNSIGNED VALUE 8.
+               03 BIT-A BINARY-DOUBLE SIGNED VALUE 0.
+               03 BIT-B BINARY-DOUBLE SIGNED VALUE 0.
+      *>   BIT-ENUM-WK drives BIT-ENUMERATE's mask loop: every mask
+      *>   0 through 2**BIT-N - 1 is visited and BIT-ENUMERATE-CHECK
+      *>   (the one problem-specific piece, same convention as
+      *>   二分探索.cbl's BS-SEARCH/BS-FEASIBLE-CHECK pair) is
+      *>   PERFORMed once per mask. The body below is a worked sample
+      *>   (count each mask's set bits via BIT-AND) that a real job
+      *>   replaces with its own per-subset processing.
+           01 BIT-ENUM-WK.
+               03 BIT-N BINARY-DOUBLE SIGNED VALUE 0.
+               03 BIT-MASK BINARY-DOUBLE SIGNED VALUE 0.
+               03 BIT-MASK-HI BINARY-DOUBLE SIGNED VALUE 0.
+               03 BIT-J BINARY-DOUBLE SIGNED VALUE 0.
+               03 BIT-TESTBIT BINARY-DOUBLE SIGNED VALUE 0.
+               03 BIT-POPCOUNT BINARY-DOUBLE SIGNED VALUE 0.
+       PROCEDURE DIVISION.
+      *>   BIT-OR ORs BIT-A with BIT-B, byte for byte, leaving the
+      *>   result in BIT-A.
+       BIT-OR SECTION.
+           CALL "CBL_OR" USING BIT-A, BIT-B BY VALUE BIT-LEN.
+       EXIT SECTION.
+      *>   BIT-AND ANDs BIT-A with BIT-B, byte for byte, leaving the
+      *>   result in BIT-A.
+       BIT-AND SECTION.
+           CALL "CBL_AND" USING BIT-A, BIT-B BY VALUE BIT-LEN.
+       EXIT SECTION.
+      *>   BIT-NOT complements BIT-A in place, byte for byte. BIT-B is
+      *>   not used.
+       BIT-NOT SECTION.
+           CALL "CBL_NOT" USING BIT-A BY VALUE BIT-LEN.
+       EXIT SECTION.
+      *>   BIT-XOR XORs BIT-A with BIT-B, byte for byte, leaving the
+      *>   result in BIT-A.
+       BIT-XOR SECTION.
+           CALL "CBL_XOR" USING BIT-A, BIT-B BY VALUE BIT-LEN.
+       EXIT SECTION.
+      *>   BIT-ENUMERATE walks every mask 0 through 2**BIT-N - 1,
+      *>   PERFORMing BIT-ENUMERATE-CHECK once per mask, so a subset-
+      *>   enumeration job sets BIT-N and PERFORMs this instead of
+      *>   hand-copying the "COMPUTE M = 2 ** N / PERFORM VARYING I..."
+      *>   sketch into each new program.
+       BIT-ENUMERATE SECTION.
+           COMPUTE BIT-MASK-HI = 2 ** BIT-N.
+           PERFORM VARYING BIT-MASK FROM 0 BY 1
+                   UNTIL BIT-MASK >= BIT-MASK-HI
+               PERFORM BIT-ENUMERATE-CHECK
+           END-PERFORM.
+       EXIT SECTION.
+      *>   BIT-ENUMERATE-CHECK is this file's worked sample of the one
+      *>   problem-specific piece BIT-ENUMERATE calls per mask: it
+      *>   tests each of BIT-MASK's low BIT-N bits via BIT-AND and
+      *>   tallies how many are set into BIT-POPCOUNT, then DISPLAYs
+      *>   the mask and its count. A job plugs in its own per-subset
+      *>   logic here without touching BIT-ENUMERATE.
+       BIT-ENUMERATE-CHECK SECTION.
+           MOVE 0 TO BIT-POPCOUNT.
+           PERFORM VARYING BIT-J FROM 0 BY 1 UNTIL BIT-J >= BIT-N
+               COMPUTE BIT-TESTBIT = 2 ** BIT-J
+               MOVE BIT-MASK TO BIT-A
+               MOVE BIT-TESTBIT TO BIT-B
+               PERFORM BIT-AND
+               IF BIT-A NOT = 0
+                   ADD 1 TO BIT-POPCOUNT
+               END-IF
+           END-PERFORM.
+           DISPLAY "BIT-ENUMERATE: MASK=" BIT-MASK
+               " POPCOUNT=" BIT-POPCOUNT.
+       EXIT SECTION.
+       END PROGRAM BITUTIL.
