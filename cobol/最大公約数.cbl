@@ -1,60 +1,291 @@
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GCDLCM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   GCD-AUDIT-FILE carries one record per GCD/LCM invocation so
+      *>   month-end reconciliation can prove which datasets were
+      *>   reduced, to what result, and when.
+           SELECT GCD-AUDIT-FILE ASSIGN TO DYNAMIC GCD-AUDIT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GCD-AUDIT-FS.
+      *>   GCD-REJECT-FILE gets one record for every pair GCD-CALCULATE
+      *>   refuses to reduce, so a bad upstream extract is visible
+      *>   instead of silently producing a wrong GCD-RES.
+           SELECT GCD-REJECT-FILE ASSIGN TO DYNAMIC GCD-REJECT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GCD-REJECT-FS.
+      *>   GCD-TRACE-FILE gets one record per Euclidean-algorithm
+      *>   iteration GCD-CALCULATE performs, so a suspicious GCD-RES
+      *>   can be confirmed by hand instead of just trusted.
+           SELECT GCD-TRACE-FILE ASSIGN TO DYNAMIC GCD-TRACE-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GCD-TRACE-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+           FD GCD-AUDIT-FILE.
+               01 GCD-AUDIT-REC PIC X(132).
+           FD GCD-REJECT-FILE.
+               01 GCD-REJECT-REC PIC X(132).
+           FD GCD-TRACE-FILE.
+               01 GCD-TRACE-REC PIC X(132).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
+           01 WK.
+               03 I BINARY-DOUBLE SIGNED VALUE 0.
+               03 N BINARY-DOUBLE SIGNED VALUE 0.
+      *>   GCD-MAXN is AL's compile-time ceiling. GnuCOBOL's OCCURS ...
+      *>   DEPENDING ON upper bound has to be a literal, not a data
+      *>   item, so this can't be read in from a run-time parameter
+      *>   directly; raise both GCD-MAXN and AI's OCCURS bound together
+      *>   at the next recompile if a feed outgrows it.
+           01 GCD-MAXN BINARY-LONG SIGNED VALUE 1000000.
+           01 AL.
+               03 AI OCCURS 1 TO 1000000 TIMES DEPENDING ON N.
+                   05 A BINARY-LONG SIGNED VALUE 0.
            01 GCD-WK.
                03 GCD-RES PIC 9(18).
+               03 GCD-RES-LIST PIC 9(18).
                03 GCD-L.
                    05 GCD-I OCCURS 2 TIMES.
-                       07 GCD PIC 9(18).
-
-
-       GCD-CALCULATE SECTION.
-           SORT GCD-I ON DESCENDING KEY GCD.
-           PERFORM UNTIL FUNCTION MOD(GCD(1), GCD(2)) = 0
-               MOVE FUNCTION MOD(GCD(1), GCD(2)) TO GCD(1)
-               SORT GCD-I ON DESCENDING KEY GCD
-           END-PERFORM.
-           MOVE GCD(2) TO GCD-RES.
-       EXIT SECTION.
-
-      *>   LCM
+                       07 GCD PIC S9(18).
+               03 GCD-REJECT-SW PIC 9 VALUE 0.
+                   88 GCD-REJECTED VALUE 1.
+               03 GCD-REJECT-DSN PIC X(100) VALUE "GCDREJECT.LOG".
+               03 GCD-REJECT-FS PIC XX.
+               03 GCD-REJECT-LINE PIC X(132).
+               03 GCD-TRACE-DSN PIC X(100) VALUE "GCDTRACE.LOG".
+               03 GCD-TRACE-FS PIC XX.
+               03 GCD-TRACE-ITER BINARY-LONG UNSIGNED VALUE 0.
+               03 GCD-TRACE-ITER-Z PIC Z(8)9.
+               03 GCD-TRACE-REM PIC S9(18).
+               03 GCD-TRACE-LINE PIC X(132).
            01 LCM-WK.
                03 LCM-RES PIC 9(18).
+               03 LCM-RES-LIST PIC 9(18).
                03 LCM-L.
                    05 LCM-I OCCURS 2 TIMES.
-                       07 LCM PIC 9(18).
-
+                       07 LCM PIC S9(18).
+           01 GCD-AUDIT-WK.
+               03 GCD-AUDIT-DSN PIC X(100) VALUE "GCDAUDIT.LOG".
+               03 GCD-JOB-ID PIC X(8) VALUE "GCDJOB01".
+               03 GCD-AUDIT-OPERATION PIC X(9).
+               03 GCD-AUDIT-TS.
+                   05 GCD-AUDIT-DATE PIC 9(8).
+                   05 GCD-AUDIT-TIME PIC 9(8).
+               03 GCD-AUDIT-RESULT PIC 9(18).
+               03 GCD-AUDIT-LINE PIC X(132).
+               03 GCD-AUDIT-FS PIC XX.
+       PROCEDURE DIVISION.
+      *>   GCD-BATCH-RUN is this program's entry point when it is run
+      *>   as its own job step or CALLed as one step of a larger
+      *>   batch suite: it just stamps the job audit trail, since the
+      *>   GCD-CALCULATE/LCM-CALCULATE/GCD-CALCULATE-LIST/
+      *>   LCM-CALCULATE-LIST sections below stay meant for a caller
+      *>   to PERFORM directly once GCD-I or AI/N are set. It ends in
+      *>   GOBACK, not STOP RUN, since standalone execution of this
+      *>   module had no prior STOP RUN behaviour to preserve; GOBACK
+      *>   with no caller ends the run unit all the same.
+       GCD-BATCH-RUN SECTION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "GCDJOB01" TO JA-JOB-ID.
+           MOVE SPACES TO JA-INPUT-DSN.
+           MOVE N TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+           GOBACK.
+      *>   GCD-CALCULATE takes GCD(1)/GCD(2) as signed values and works
+      *>   off their absolute values, so a correction feed's negative
+      *>   adjustment figures no longer have to be pre-scrubbed before
+      *>   this routine can run. The only pair it still refuses is
+      *>   0,0, since GCD(0,0) is undefined; a pair with exactly one
+      *>   zero operand is the mathematical identity GCD(x,0) = x and
+      *>   is answered directly, never handed to the MOD loop (FUNCTION
+      *>   MOD(x, 0) on this runtime returns 0 instead of raising an
+      *>   exception, which would otherwise collapse the answer to 0).
+       GCD-CALCULATE SECTION.
+           MOVE 0 TO GCD-REJECT-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF GCD(1) = 0 AND GCD(2) = 0
+               MOVE 1 TO GCD-REJECT-SW
+               MOVE 4 TO RETURN-CODE
+               PERFORM GCD-REJECT-WRITE
+           ELSE
+               MOVE FUNCTION ABS(GCD(1)) TO GCD(1)
+               MOVE FUNCTION ABS(GCD(2)) TO GCD(2)
+           END-IF.
+           IF NOT GCD-REJECTED AND (GCD(1) = 0 OR GCD(2) = 0)
+               COMPUTE GCD-RES = GCD(1) + GCD(2)
+               MOVE "GCD-PAIR" TO GCD-AUDIT-OPERATION
+               MOVE GCD-RES TO GCD-AUDIT-RESULT
+               PERFORM GCD-AUDIT-WRITE
+           ELSE IF NOT GCD-REJECTED
+               MOVE 0 TO GCD-TRACE-ITER
+               SORT GCD-I ON DESCENDING KEY GCD
+               PERFORM UNTIL FUNCTION MOD(GCD(1), GCD(2)) = 0
+                   COMPUTE GCD-TRACE-REM = FUNCTION MOD(GCD(1), GCD(2))
+                   ADD 1 TO GCD-TRACE-ITER
+                   PERFORM GCD-TRACE-WRITE
+                   MOVE GCD-TRACE-REM TO GCD(1)
+                   SORT GCD-I ON DESCENDING KEY GCD
+               END-PERFORM
+               MOVE GCD(2) TO GCD-RES
+               MOVE "GCD-PAIR" TO GCD-AUDIT-OPERATION
+               MOVE GCD-RES TO GCD-AUDIT-RESULT
+               PERFORM GCD-AUDIT-WRITE
+           END-IF.
+       EXIT SECTION.
+      *>   GCD-TRACE-WRITE appends one line per Euclidean-algorithm
+      *>   iteration (the pair reduced and the remainder produced) to
+      *>   GCD-TRACE-DSN for this GCD-CALCULATE invocation.
+       GCD-TRACE-WRITE SECTION.
+           MOVE GCD-TRACE-ITER TO GCD-TRACE-ITER-Z.
+           MOVE SPACES TO GCD-TRACE-LINE.
+           STRING GCD-JOB-ID DELIMITED BY SIZE
+               " ITER=" DELIMITED BY SIZE
+               FUNCTION TRIM(GCD-TRACE-ITER-Z) DELIMITED BY SIZE
+               " GCD1=" DELIMITED BY SIZE
+               GCD(1) DELIMITED BY SIZE
+               " GCD2=" DELIMITED BY SIZE
+               GCD(2) DELIMITED BY SIZE
+               " REM=" DELIMITED BY SIZE
+               GCD-TRACE-REM DELIMITED BY SIZE
+               INTO GCD-TRACE-LINE
+           END-STRING.
+           OPEN EXTEND GCD-TRACE-FILE.
+           IF GCD-TRACE-FS = "05" OR GCD-TRACE-FS = "35"
+               OPEN OUTPUT GCD-TRACE-FILE
+           END-IF.
+           WRITE GCD-TRACE-REC FROM GCD-TRACE-LINE.
+           CLOSE GCD-TRACE-FILE.
+       EXIT SECTION.
+      *>   GCD-REJECT-WRITE appends one line to GCD-REJECT-DSN for a
+      *>   pair GCD-CALCULATE refused to reduce (currently: both
+      *>   values zero), naming both rejected values.
+       GCD-REJECT-WRITE SECTION.
+           MOVE SPACES TO GCD-REJECT-LINE.
+           STRING GCD-JOB-ID DELIMITED BY SIZE
+               " REJECTED GCD PAIR=" DELIMITED BY SIZE
+               GCD(1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               GCD(2) DELIMITED BY SIZE
+               INTO GCD-REJECT-LINE
+           END-STRING.
+           OPEN EXTEND GCD-REJECT-FILE.
+           IF GCD-REJECT-FS = "05" OR GCD-REJECT-FS = "35"
+               OPEN OUTPUT GCD-REJECT-FILE
+           END-IF.
+           WRITE GCD-REJECT-REC FROM GCD-REJECT-LINE.
+           CLOSE GCD-REJECT-FILE.
+       EXIT SECTION.
+      *>   LCM-CALCULATE also works off absolute values, so a signed
+      *>   LCM(1)/LCM(2) is reduced the same way GCD-CALCULATE reduces
+      *>   GCD(1)/GCD(2) and the product below always comes out
+      *>   non-negative.
        LCM-CALCULATE SECTION.
+           MOVE FUNCTION ABS(LCM(1)) TO LCM(1)
+           MOVE FUNCTION ABS(LCM(2)) TO LCM(2)
            MOVE LCM(1) TO GCD(1)
            MOVE LCM(2) TO GCD(2)
            PERFORM GCD-CALCULATE.
-           COMPUTE LCM-RES = LCM(1) * LCM(2) / GCD-RES.
+           IF NOT GCD-REJECTED
+               COMPUTE LCM-RES = LCM(1) * LCM(2) / GCD-RES
+               MOVE "LCM-PAIR " TO GCD-AUDIT-OPERATION
+               MOVE LCM-RES TO GCD-AUDIT-RESULT
+               PERFORM GCD-AUDIT-WRITE
+           END-IF.
        EXIT SECTION.
-
-
-      *>   GCD LIST
-           01 GCD-WK.
-               03 GCD-RES-LIST PIC 9(18).
-
+      *>   GCD-CALCULATE-LIST requires at least two values to reduce;
+      *>   a list of length 0 or 1 is logged as a degenerate list
+      *>   instead of quietly echoing A(1) as if it meant something.
        GCD-CALCULATE-LIST SECTION.
-           MOVE A(1) TO GCD(1)
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-               MOVE A(I) TO GCD(2)
-               PERFORM GCD-CALCULATE
-               MOVE GCD-RES TO GCD(1)
-           END-PERFORM.
-           MOVE GCD(1) TO GCD-RES-LIST.
+           MOVE 0 TO RETURN-CODE.
+           IF N > GCD-MAXN
+               MOVE GCD-MAXN TO GCD-AUDIT-RESULT
+               MOVE "GCD-OVMX " TO GCD-AUDIT-OPERATION
+               MOVE 8 TO RETURN-CODE
+               PERFORM GCD-AUDIT-WRITE
+           ELSE IF N < 2
+               MOVE N TO GCD-AUDIT-RESULT
+               MOVE "GCD-DEGN " TO GCD-AUDIT-OPERATION
+               MOVE 4 TO RETURN-CODE
+               PERFORM GCD-AUDIT-WRITE
+           ELSE
+               MOVE A(1) TO GCD(1)
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
+                   MOVE A(I) TO GCD(2)
+                   PERFORM GCD-CALCULATE
+                   MOVE GCD-RES TO GCD(1)
+               END-PERFORM
+               MOVE GCD(1) TO GCD-RES-LIST
+               MOVE "GCD-LIST " TO GCD-AUDIT-OPERATION
+               MOVE GCD-RES-LIST TO GCD-AUDIT-RESULT
+               PERFORM GCD-AUDIT-WRITE
+               MOVE "GCDJOB01" TO JA-JOB-ID
+               MOVE SPACES TO JA-INPUT-DSN
+               MOVE N TO JA-RECORD-COUNT
+               PERFORM JOBAUDIT-STAMP
+           END-IF
+           END-IF.
        EXIT SECTION.
-
-      *>   LCM LIST
-           01 LCM-WK.
-               03 LCM-RES-LIST PIC 9(18).
-
+      *>   LCM-CALCULATE-LIST has the same N < 2 degenerate-list guard
+      *>   as GCD-CALCULATE-LIST above.
        LCM-CALCULATE-LIST SECTION.
-           MOVE A(1) TO LCM(1)
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-               MOVE A(I) TO LCM(2)
-               PERFORM LCM-CALCULATE
-               MOVE LCM-RES TO LCM(1)
-           END-PERFORM.
-           MOVE LCM(1) TO LCM-RES-LIST.
+           MOVE 0 TO RETURN-CODE.
+           IF N > GCD-MAXN
+               MOVE GCD-MAXN TO GCD-AUDIT-RESULT
+               MOVE "LCM-OVMX " TO GCD-AUDIT-OPERATION
+               MOVE 8 TO RETURN-CODE
+               PERFORM GCD-AUDIT-WRITE
+           ELSE IF N < 2
+               MOVE N TO GCD-AUDIT-RESULT
+               MOVE "LCM-DEGN " TO GCD-AUDIT-OPERATION
+               MOVE 4 TO RETURN-CODE
+               PERFORM GCD-AUDIT-WRITE
+           ELSE
+               MOVE A(1) TO LCM(1)
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
+                   MOVE A(I) TO LCM(2)
+                   PERFORM LCM-CALCULATE
+                   MOVE LCM-RES TO LCM(1)
+               END-PERFORM
+               MOVE LCM(1) TO LCM-RES-LIST
+               MOVE "LCM-LIST " TO GCD-AUDIT-OPERATION
+               MOVE LCM-RES-LIST TO GCD-AUDIT-RESULT
+               PERFORM GCD-AUDIT-WRITE
+               MOVE "GCDJOB01" TO JA-JOB-ID
+               MOVE SPACES TO JA-INPUT-DSN
+               MOVE N TO JA-RECORD-COUNT
+               PERFORM JOBAUDIT-STAMP
+           END-IF
+           END-IF.
+       EXIT SECTION.
+      *>   GCD-AUDIT-WRITE appends one line to GCD-AUDIT-DSN recording
+      *>   which operation ran, its result, and the job id/timestamp,
+      *>   so any downstream figure can be traced back to its run.
+       GCD-AUDIT-WRITE SECTION.
+           MOVE FUNCTION CURRENT-DATE TO GCD-AUDIT-LINE.
+           MOVE GCD-AUDIT-LINE(1:8) TO GCD-AUDIT-DATE.
+           MOVE GCD-AUDIT-LINE(9:8) TO GCD-AUDIT-TIME.
+           MOVE SPACES TO GCD-AUDIT-LINE.
+           STRING GCD-JOB-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GCD-AUDIT-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GCD-AUDIT-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GCD-AUDIT-OPERATION DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               GCD-AUDIT-RESULT DELIMITED BY SIZE
+               INTO GCD-AUDIT-LINE
+           END-STRING.
+           OPEN EXTEND GCD-AUDIT-FILE.
+           IF GCD-AUDIT-FS = "05" OR GCD-AUDIT-FS = "35"
+               OPEN OUTPUT GCD-AUDIT-FILE
+           END-IF.
+           WRITE GCD-AUDIT-REC FROM GCD-AUDIT-LINE.
+           CLOSE GCD-AUDIT-FILE.
        EXIT SECTION.
-
+       COPY "JOBAUDITP.cpy".
+       END PROGRAM GCDLCM.
