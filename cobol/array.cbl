@@ -1,50 +1,377 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRAYSTACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   ARRAY-CMD-FILE/ARRAY-OUT-FILE let ARRAY-BATCH-RUN drive the
+      *>   stack through a whole job step: one PUSH/POP command per
+      *>   input line in, one line per POP's value (plus the final
+      *>   stack dump) out, with no hand-wired read loop required.
+           SELECT ARRAY-CMD-FILE ASSIGN TO DYNAMIC ARRAY-CMD-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ARRAY-CMD-FS.
+           SELECT ARRAY-OUT-FILE ASSIGN TO DYNAMIC ARRAY-OUT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ARRAY-OUT-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARRAY-CMD-FILE.
+               01 ARRAY-CMD-REC PIC X(40).
+           FD ARRAY-OUT-FILE.
+               01 ARRAY-OUT-REC PIC X(40).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
            01 WK.
                03 I BINARY-DOUBLE UNSIGNED VALUE 0.
                03 N BINARY-DOUBLE UNSIGNED VALUE 0.
            01 ARRAY-WK.
+      *>   ARRAY-MAXN is ARRAY-LST's compile-time ceiling. GnuCOBOL's
+      *>   OCCURS ... DEPENDING ON upper bound has to be a literal, not
+      *>   a data item, so this can't be read in from a run-time
+      *>   parameter directly; raise both ARRAY-MAXN and ARRAY-I's
+      *>   OCCURS bound together at the next recompile if a feed
+      *>   outgrows it. ARRAY-APPEND now refuses to push past it
+      *>   instead of overrunning ARRAY-LST into adjacent storage.
+               03 ARRAY-MAXN BINARY-DOUBLE UNSIGNED VALUE 1000000.
                03 ARRAY-N BINARY-DOUBLE UNSIGNED VALUE 0.
                03 ARRAY-X BINARY-DOUBLE UNSIGNED VALUE 0.
                03 ARRAY-POPPED BINARY-DOUBLE UNSIGNED VALUE 0.
+               03 ARRAY-DIAG-SW PIC 9 VALUE 0.
+                   88 ARRAY-DIAG VALUE 1.
                03 ARRAY-LST.
-                   05 ARRAY-I OCCURS 0 TO 200000 TIMES
+                   05 ARRAY-I OCCURS 0 TO 1000000 TIMES
                                        DEPENDING ON ARRAY-N.
                        07 ARRAY BINARY-DOUBLE UNSIGNED VALUE 0.
-
+           01 ARRAY-BATCH-WK.
+               03 ARRAY-CMD-DSN PIC X(100) VALUE "ARRAYCMD.DAT".
+               03 ARRAY-CMD-FS PIC XX.
+               03 ARRAY-OUT-DSN PIC X(100) VALUE "ARRAYOUT.DAT".
+               03 ARRAY-OUT-FS PIC XX.
+               03 ARRAY-CMD-OP PIC X(4).
+               03 ARRAY-CMD-VAL PIC X(20).
+               03 ARRAY-BATCH-VAL-Z PIC Z(18)9.
+               03 ARRAY-OUT-LINE PIC X(40).
+               03 ARRAY-BATCH-COUNT BINARY-DOUBLE UNSIGNED VALUE 0.
+       PROCEDURE DIVISION.
+      *>   ARRAY-BATCH-RUN is this program's entry point, whether it
+      *>   is run as its own job step or CALLed as one step of a
+      *>   larger batch suite: it reads ARRAY-CMD-DSN one "PUSH
+      *>   value" or "POP" command per line, drives the stack
+      *>   through ARRAY-APPEND/ARRAY-POP, writes each POP's value to
+      *>   ARRAY-OUT-DSN as it happens, and dumps whatever remains on
+      *>   the stack to ARRAY-OUT-DSN at end of file. It ends in
+      *>   GOBACK rather than STOP RUN so a CALLer gets control back;
+      *>   run standalone, GOBACK with no caller ends the run unit
+      *>   exactly as STOP RUN always did here.
+       ARRAY-BATCH-RUN SECTION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO ARRAY-BATCH-COUNT.
+           OPEN INPUT ARRAY-CMD-FILE.
+           OPEN OUTPUT ARRAY-OUT-FILE.
+           IF ARRAY-CMD-FS = "00"
+               PERFORM UNTIL ARRAY-CMD-FS = "10"
+                   READ ARRAY-CMD-FILE
+                       AT END
+                           MOVE "10" TO ARRAY-CMD-FS
+                       NOT AT END
+                           UNSTRING ARRAY-CMD-REC DELIMITED BY SPACE
+                               INTO ARRAY-CMD-OP ARRAY-CMD-VAL
+                           ADD 1 TO ARRAY-BATCH-COUNT
+                           EVALUATE ARRAY-CMD-OP
+                               WHEN "PUSH"
+                                   COMPUTE ARRAY-X =
+                                       FUNCTION NUMVAL(ARRAY-CMD-VAL)
+                                   PERFORM ARRAY-APPEND
+                               WHEN "POP"
+                                   PERFORM ARRAY-POP
+                                   PERFORM ARRAY-BATCH-POP-WRITE
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               PERFORM ARRAY-BATCH-DUMP-WRITE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE ARRAY-CMD-FILE.
+           CLOSE ARRAY-OUT-FILE.
+           MOVE "ARRJOB01" TO JA-JOB-ID.
+           MOVE ARRAY-CMD-DSN TO JA-INPUT-DSN.
+           MOVE ARRAY-BATCH-COUNT TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+           GOBACK.
        ARRAY-APPEND SECTION.
-           ADD 1 TO ARRAY-N.
-           MOVE ARRAY-X TO ARRAY(ARRAY-N).
+           MOVE 0 TO ARRAY-DIAG-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF ARRAY-N >= ARRAY-MAXN
+               MOVE 1 TO ARRAY-DIAG-SW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "ARRAY-APPEND: stack full, ARRAY-N=" ARRAY-N
+           ELSE
+               ADD 1 TO ARRAY-N
+               MOVE ARRAY-X TO ARRAY(ARRAY-N)
+           END-IF.
        EXIT SECTION.
+      *>   ARRAY-POP refuses to pop an empty stack and raises a
+      *>   diagnostic instead of driving ARRAY-N negative.
        ARRAY-POP SECTION.
-           MOVE ARRAY(ARRAY-N) TO ARRAY-POPPED.
-           SUBTRACT 1 FROM ARRAY-N.
+           MOVE 0 TO ARRAY-DIAG-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF ARRAY-N <= 0
+               MOVE 1 TO ARRAY-DIAG-SW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "ARRAY-POP: stack empty"
+           ELSE
+               MOVE ARRAY(ARRAY-N) TO ARRAY-POPPED
+               SUBTRACT 1 FROM ARRAY-N
+           END-IF.
+       EXIT SECTION.
+      *>   ARRAY-BATCH-POP-WRITE appends one line naming the value a
+      *>   POP command just removed to ARRAY-OUT-DSN.
+       ARRAY-BATCH-POP-WRITE SECTION.
+           MOVE ARRAY-POPPED TO ARRAY-BATCH-VAL-Z.
+           MOVE SPACES TO ARRAY-OUT-LINE.
+           STRING "POP=" DELIMITED BY SIZE
+               FUNCTION TRIM(ARRAY-BATCH-VAL-Z) DELIMITED BY SIZE
+               INTO ARRAY-OUT-LINE
+           END-STRING.
+           WRITE ARRAY-OUT-REC FROM ARRAY-OUT-LINE.
        EXIT SECTION.
+      *>   ARRAY-BATCH-DUMP-WRITE appends one line per element still on
+      *>   the stack, bottom to top, to ARRAY-OUT-DSN once ARRAY-CMD-DSN
+      *>   is exhausted.
+       ARRAY-BATCH-DUMP-WRITE SECTION.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-N
+               MOVE ARRAY(I) TO ARRAY-BATCH-VAL-Z
+               MOVE SPACES TO ARRAY-OUT-LINE
+               STRING "STACK=" DELIMITED BY SIZE
+                   FUNCTION TRIM(ARRAY-BATCH-VAL-Z) DELIMITED BY SIZE
+                   INTO ARRAY-OUT-LINE
+               END-STRING
+               WRITE ARRAY-OUT-REC FROM ARRAY-OUT-LINE
+           END-PERFORM.
+       EXIT SECTION.
+       COPY "JOBAUDITP.cpy".
+       END PROGRAM ARRAYSTACK.
 
-      *>   DEQUE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRAYDEQUE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   ARRAY-CMD-FILE/ARRAY-OUT-FILE let ARRAY-BATCH-RUN drive a
+      *>   whole multi-case deque batch in one job step: a leading
+      *>   count T, then T independent blocks each starting with its
+      *>   own operation count and PUSH/POP/POPLEFT command lines.
+           SELECT ARRAY-CMD-FILE ASSIGN TO DYNAMIC ARRAY-CMD-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ARRAY-CMD-FS.
+           SELECT ARRAY-OUT-FILE ASSIGN TO DYNAMIC ARRAY-OUT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ARRAY-OUT-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARRAY-CMD-FILE.
+               01 ARRAY-CMD-REC PIC X(40).
+           FD ARRAY-OUT-FILE.
+               01 ARRAY-OUT-REC PIC X(40).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
            01 WK.
                03 I BINARY-DOUBLE UNSIGNED VALUE 0.
                03 N BINARY-DOUBLE UNSIGNED VALUE 0.
            01 ARRAY-WK.
+      *>   ARRAY-MAX is ARRAY-LST's compile-time ceiling; raise it and
+      *>   ARRAY-I's OCCURS bound together at the next recompile if a
+      *>   feed outgrows it (GnuCOBOL's OCCURS TIMES count has to be a
+      *>   literal, so it cannot be read in from a run-time parameter).
+               03 ARRAY-MAX BINARY-DOUBLE UNSIGNED VALUE 1000000.
                03 ARRAY-N BINARY-DOUBLE UNSIGNED VALUE 0.
                03 ARRAY-L BINARY-DOUBLE UNSIGNED VALUE 1.
                03 ARRAY-R BINARY-DOUBLE UNSIGNED VALUE 0.
                03 ARRAY-X BINARY-DOUBLE UNSIGNED VALUE 0.
                03 ARRAY-POPPED BINARY-DOUBLE UNSIGNED VALUE 0.
+               03 ARRAY-DIAG-SW PIC 9 VALUE 0.
+                   88 ARRAY-DIAG VALUE 1.
                03 ARRAY-LST.
-                   05 ARRAY-I OCCURS 200000 TIMES.
+                   05 ARRAY-I OCCURS 1000000 TIMES.
                        07 ARRAY BINARY-DOUBLE UNSIGNED VALUE 0.
-
+           01 ARRAY-BATCH-WK.
+               03 ARRAY-CMD-DSN PIC X(100) VALUE "ARRAYCMD.DAT".
+               03 ARRAY-CMD-FS PIC XX.
+               03 ARRAY-OUT-DSN PIC X(100) VALUE "ARRAYOUT.DAT".
+               03 ARRAY-OUT-FS PIC XX.
+               03 ARRAY-CMD-OP PIC X(8).
+               03 ARRAY-CMD-VAL PIC X(20).
+               03 ARRAY-BATCH-VAL-Z PIC Z(18)9.
+               03 ARRAY-OUT-LINE PIC X(40).
+               03 ARRAY-T BINARY-DOUBLE SIGNED VALUE 0.
+               03 ARRAY-CASE-NO BINARY-DOUBLE SIGNED VALUE 0.
+               03 ARRAY-CASE-NO-Z PIC Z(8)9.
+               03 ARRAY-CASE-M BINARY-DOUBLE SIGNED VALUE 0.
+               03 ARRAY-CASE-OPNO BINARY-DOUBLE SIGNED VALUE 0.
+               03 ARRAY-BATCH-COUNT BINARY-DOUBLE UNSIGNED VALUE 0.
+       PROCEDURE DIVISION.
+      *>   ARRAY-BATCH-RUN is this program's entry point, whether it
+      *>   is run as its own job step or CALLed as one step of a
+      *>   larger batch suite: ARRAY-CMD-DSN's first line is T, the
+      *>   number of independent deques in the batch, and
+      *>   ARRAY-CASE-PROCESS then drives each of the T command blocks
+      *>   that follow, the same "leading count, then per-case blocks"
+      *>   shape as the multi-case loop in template.cbl's CASE-PROCESS.
+      *>   It ends in GOBACK rather than STOP RUN so a CALLer gets
+      *>   control back; run standalone, GOBACK with no caller ends
+      *>   the run unit exactly as STOP RUN always did here.
+       ARRAY-BATCH-RUN SECTION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO ARRAY-BATCH-COUNT.
+           OPEN INPUT ARRAY-CMD-FILE.
+           OPEN OUTPUT ARRAY-OUT-FILE.
+           IF ARRAY-CMD-FS = "00"
+               READ ARRAY-CMD-FILE
+                   AT END MOVE "10" TO ARRAY-CMD-FS
+               END-READ
+               IF ARRAY-CMD-FS NOT = "10"
+                   COMPUTE ARRAY-T = FUNCTION NUMVAL(ARRAY-CMD-REC)
+                   PERFORM VARYING ARRAY-CASE-NO FROM 1 BY 1
+                           UNTIL ARRAY-CASE-NO > ARRAY-T
+                       PERFORM ARRAY-CASE-PROCESS
+                   END-PERFORM
+               END-IF
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE ARRAY-CMD-FILE.
+           CLOSE ARRAY-OUT-FILE.
+           MOVE "ARDJOB01" TO JA-JOB-ID.
+           MOVE ARRAY-CMD-DSN TO JA-INPUT-DSN.
+           MOVE ARRAY-BATCH-COUNT TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+           GOBACK.
+      *>   ARRAY-CASE-PROCESS resets the deque to empty, reads this
+      *>   case's operation count and that many PUSH/POP/POPLEFT
+      *>   command lines, drives them, and writes each POP/POPLEFT
+      *>   value plus the case's final deque contents to
+      *>   ARRAY-OUT-DSN.
+       ARRAY-CASE-PROCESS SECTION.
+           MOVE 1 TO ARRAY-L.
+           MOVE 0 TO ARRAY-R.
+           MOVE 0 TO ARRAY-N.
+           READ ARRAY-CMD-FILE
+               AT END MOVE "10" TO ARRAY-CMD-FS
+           END-READ.
+           IF ARRAY-CMD-FS NOT = "10"
+               COMPUTE ARRAY-CASE-M = FUNCTION NUMVAL(ARRAY-CMD-REC)
+               PERFORM VARYING ARRAY-CASE-OPNO FROM 1 BY 1
+                       UNTIL ARRAY-CASE-OPNO > ARRAY-CASE-M
+                   READ ARRAY-CMD-FILE
+                       AT END MOVE "10" TO ARRAY-CMD-FS
+                   END-READ
+                   IF ARRAY-CMD-FS NOT = "10"
+                       UNSTRING ARRAY-CMD-REC DELIMITED BY SPACE
+                           INTO ARRAY-CMD-OP ARRAY-CMD-VAL
+                       ADD 1 TO ARRAY-BATCH-COUNT
+                       EVALUATE ARRAY-CMD-OP
+                           WHEN "PUSH"
+                               COMPUTE ARRAY-X =
+                                   FUNCTION NUMVAL(ARRAY-CMD-VAL)
+                               PERFORM ARRAY-APPEND
+                           WHEN "POP"
+                               PERFORM ARRAY-POP
+                               PERFORM ARRAY-BATCH-POP-WRITE
+                           WHEN "POPLEFT"
+                               PERFORM ARRAY-POPLEFT
+                               PERFORM ARRAY-BATCH-POP-WRITE
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+               PERFORM ARRAY-BATCH-DUMP-WRITE
+           END-IF.
+       EXIT SECTION.
+      *>   ARRAY-APPEND refuses to push past ARRAY-MAX slots and raises
+      *>   a diagnostic instead of overrunning ARRAY-LST into adjacent
+      *>   storage.
        ARRAY-APPEND SECTION.
-           ADD 1 TO ARRAY-N.
-           ADD 1 TO ARRAY-R.
-           MOVE ARRAY-X TO ARRAY(ARRAY-R).
+           MOVE 0 TO ARRAY-DIAG-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF ARRAY-R >= ARRAY-MAX
+               MOVE 1 TO ARRAY-DIAG-SW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "ARRAY-APPEND: deque full, ARRAY-R=" ARRAY-R
+           ELSE
+               ADD 1 TO ARRAY-N
+               ADD 1 TO ARRAY-R
+               MOVE ARRAY-X TO ARRAY(ARRAY-R)
+           END-IF.
        EXIT SECTION.
+      *>   ARRAY-POP refuses to pop an empty deque and raises a
+      *>   diagnostic instead of driving ARRAY-N negative.
        ARRAY-POP SECTION.
-           MOVE ARRAY(ARRAY-R) TO ARRAY-POPPED.
-           SUBTRACT 1 FROM ARRAY-R.
-           SUBTRACT 1 FROM ARRAY-N.
+           MOVE 0 TO ARRAY-DIAG-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF ARRAY-N <= 0
+               MOVE 1 TO ARRAY-DIAG-SW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "ARRAY-POP: deque empty"
+           ELSE
+               MOVE ARRAY(ARRAY-R) TO ARRAY-POPPED
+               SUBTRACT 1 FROM ARRAY-R
+               SUBTRACT 1 FROM ARRAY-N
+           END-IF.
        EXIT SECTION.
+      *>   ARRAY-POPLEFT refuses to pop an empty deque and raises a
+      *>   diagnostic instead of driving ARRAY-N negative.
        ARRAY-POPLEFT SECTION.
-           MOVE ARRAY(ARRAY-L) TO ARRAY-POPPED.
-           ADD 1 TO ARRAY-L.
-           SUBTRACT 1 FROM ARRAY-N.
+           MOVE 0 TO ARRAY-DIAG-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF ARRAY-N <= 0
+               MOVE 1 TO ARRAY-DIAG-SW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "ARRAY-POPLEFT: deque empty"
+           ELSE
+               MOVE ARRAY(ARRAY-L) TO ARRAY-POPPED
+               ADD 1 TO ARRAY-L
+               SUBTRACT 1 FROM ARRAY-N
+           END-IF.
+       EXIT SECTION.
+      *>   ARRAY-BATCH-POP-WRITE appends one line naming the value a
+      *>   POP/POPLEFT command just removed from the current case's
+      *>   deque to ARRAY-OUT-DSN.
+       ARRAY-BATCH-POP-WRITE SECTION.
+           MOVE ARRAY-CASE-NO TO ARRAY-CASE-NO-Z.
+           MOVE ARRAY-POPPED TO ARRAY-BATCH-VAL-Z.
+           MOVE SPACES TO ARRAY-OUT-LINE.
+           STRING "CASE=" DELIMITED BY SIZE
+               FUNCTION TRIM(ARRAY-CASE-NO-Z) DELIMITED BY SIZE
+               " POP=" DELIMITED BY SIZE
+               FUNCTION TRIM(ARRAY-BATCH-VAL-Z) DELIMITED BY SIZE
+               INTO ARRAY-OUT-LINE
+           END-STRING.
+           WRITE ARRAY-OUT-REC FROM ARRAY-OUT-LINE.
+       EXIT SECTION.
+      *>   ARRAY-BATCH-DUMP-WRITE appends one line per element left in
+      *>   the current case's deque, left to right, to ARRAY-OUT-DSN
+      *>   once that case's command block is exhausted.
+       ARRAY-BATCH-DUMP-WRITE SECTION.
+           MOVE ARRAY-CASE-NO TO ARRAY-CASE-NO-Z.
+           PERFORM VARYING I FROM ARRAY-L BY 1 UNTIL I > ARRAY-R
+               MOVE ARRAY(I) TO ARRAY-BATCH-VAL-Z
+               MOVE SPACES TO ARRAY-OUT-LINE
+               STRING "CASE=" DELIMITED BY SIZE
+                   FUNCTION TRIM(ARRAY-CASE-NO-Z) DELIMITED BY SIZE
+                   " DEQUE=" DELIMITED BY SIZE
+                   FUNCTION TRIM(ARRAY-BATCH-VAL-Z) DELIMITED BY SIZE
+                   INTO ARRAY-OUT-LINE
+               END-STRING
+               WRITE ARRAY-OUT-REC FROM ARRAY-OUT-LINE
+           END-PERFORM.
        EXIT SECTION.
+       COPY "JOBAUDITP.cpy".
+       END PROGRAM ARRAYDEQUE.
