@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHSUITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   BATCH-CTRL-FILE names one step per line: a routine keyword
+      *>   (the CALLed program's PROGRAM-ID) and that step's day-
+      *>   specific input dataset, space delimited, e.g.
+      *>       COMPAREUTIL DAILY.CMP.IN
+      *>       PRIMELIB    DAILY.PRIME.IN
+      *>   Each named program still reads against its own fixed
+      *>   WORKING-STORAGE default DSN once CALLed (none of these
+      *>   routines take a CALL parameter for it); BATCH-INPUT-DSN is
+      *>   carried through to BATCH-REPORT-FILE and the job audit
+      *>   trail purely so a day's run is traceable to the dataset
+      *>   operations staged for each step, the same way a JCL DD
+      *>   statement names a dataset without the program itself
+      *>   changing. Only routines with a real file-driven batch
+      *>   entry point of their own are dispatchable here
+      *>   (COMPAREUTIL, PRIMELIB, ARRAYSTACK, ARRAYDEQUE, NEXTPERM);
+      *>   GCDLCM/POWMODLIB/UNIONFIND have no such entry point yet
+      *>   (their batch-run sections only stamp the job audit log,
+      *>   performing no actual computation against a dataset) and so
+      *>   are deliberately left out of BATCH-STEP-INVOKE's dispatch
+      *>   table rather than logged as if a real calculation ran.
+           SELECT BATCH-CTRL-FILE ASSIGN TO DYNAMIC BATCH-CTRL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BATCH-CTRL-FS.
+      *>   BATCH-REPORT-FILE gets one line per step naming the
+      *>   routine, its input dataset, and the RETURN-CODE it came
+      *>   back with, so a day's whole battery of calculations can be
+      *>   monitored from one output instead of operations watching
+      *>   each job step separately.
+           SELECT BATCH-REPORT-FILE ASSIGN TO DYNAMIC BATCH-REPORT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BATCH-REPORT-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+           FD BATCH-CTRL-FILE.
+               01 BATCH-CTRL-REC PIC X(132).
+           FD BATCH-REPORT-FILE.
+               01 BATCH-REPORT-REC PIC X(132).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
+           01 BATCH-WK.
+               03 BATCH-CTRL-DSN PIC X(100) VALUE "BATCHCTL.DAT".
+               03 BATCH-CTRL-FS PIC XX.
+               03 BATCH-REPORT-DSN PIC X(100)
+                                   VALUE "BATCHRPT.LOG".
+               03 BATCH-REPORT-FS PIC XX.
+               03 BATCH-ROUTINE PIC X(12).
+               03 BATCH-INPUT-DSN PIC X(100).
+               03 BATCH-STEP-NO BINARY-LONG UNSIGNED VALUE 0.
+               03 BATCH-STEP-NO-Z PIC Z(8)9.
+               03 BATCH-STEP-RC PIC S9(4) VALUE 0.
+               03 BATCH-STEP-RC-Z PIC -Z(3)9.
+               03 BATCH-FAIL-COUNT BINARY-LONG UNSIGNED VALUE 0.
+               03 BATCH-REPORT-LINE PIC X(132).
+       PROCEDURE DIVISION.
+      *>   BATCH-RUN is the batch suite's entry point: it reads
+      *>   BATCH-CTRL-DSN one routine-and-input-dataset step at a
+      *>   time, in order, CALLs the named routine program for each,
+      *>   and logs every step's outcome to BATCH-REPORT-DSN. A step
+      *>   naming a routine this driver does not recognize (including
+      *>   ATCODER, since template.cbl and 二分探索.cbl both use
+      *>   that PROGRAM-ID and so cannot both be linked into one run
+      *>   unit) is logged and counted as a failed step rather than
+      *>   aborting the rest of the day's battery.
+       BATCH-RUN SECTION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO BATCH-STEP-NO.
+           MOVE 0 TO BATCH-FAIL-COUNT.
+           OPEN INPUT BATCH-CTRL-FILE.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+           IF BATCH-CTRL-FS = "00"
+               PERFORM UNTIL BATCH-CTRL-FS = "10"
+                   READ BATCH-CTRL-FILE
+                       AT END
+                           MOVE "10" TO BATCH-CTRL-FS
+                       NOT AT END
+                           ADD 1 TO BATCH-STEP-NO
+                           UNSTRING BATCH-CTRL-REC
+                                   DELIMITED BY SPACE
+                               INTO BATCH-ROUTINE BATCH-INPUT-DSN
+                           PERFORM BATCH-STEP-INVOKE
+                           PERFORM BATCH-STEP-REPORT-WRITE
+                   END-READ
+               END-PERFORM
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE BATCH-CTRL-FILE.
+           CLOSE BATCH-REPORT-FILE.
+           IF RETURN-CODE = 0 AND BATCH-FAIL-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           MOVE "BATJOB01" TO JA-JOB-ID.
+           MOVE BATCH-CTRL-DSN TO JA-INPUT-DSN.
+           MOVE BATCH-STEP-NO TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+           STOP RUN.
+      *>   BATCH-STEP-INVOKE CALLs the routine program named on this
+      *>   control record. Each target program already ends its own
+      *>   batch entry point in GOBACK rather than STOP RUN (or, for
+      *>   the programs with no batch entry point of their own before
+      *>   this driver existed, a new minimal one was added), so
+      *>   control returns here and the next step can run; it leaves
+      *>   its own RETURN-CODE behind exactly as if it had been run as
+      *>   its own job step, which BATCH-STEP-RC captures below.
+       BATCH-STEP-INVOKE SECTION.
+           MOVE 0 TO BATCH-STEP-RC.
+           EVALUATE BATCH-ROUTINE
+               WHEN "COMPAREUTIL"
+                   CALL "COMPAREUTIL"
+                   MOVE RETURN-CODE TO BATCH-STEP-RC
+               WHEN "PRIMELIB"
+                   CALL "PRIMELIB"
+                   MOVE RETURN-CODE TO BATCH-STEP-RC
+               WHEN "ARRAYSTACK"
+                   CALL "ARRAYSTACK"
+                   MOVE RETURN-CODE TO BATCH-STEP-RC
+               WHEN "ARRAYDEQUE"
+                   CALL "ARRAYDEQUE"
+                   MOVE RETURN-CODE TO BATCH-STEP-RC
+               WHEN "NEXTPERM"
+                   CALL "NEXTPERM"
+                   MOVE RETURN-CODE TO BATCH-STEP-RC
+               WHEN OTHER
+                   MOVE 8 TO BATCH-STEP-RC
+           END-EVALUATE.
+           IF BATCH-STEP-RC > 4
+               ADD 1 TO BATCH-FAIL-COUNT
+           END-IF.
+       EXIT SECTION.
+      *>   BATCH-STEP-REPORT-WRITE appends one line to BATCH-REPORT-
+      *>   DSN naming this step's number, routine, input dataset, and
+      *>   the RETURN-CODE it came back with.
+       BATCH-STEP-REPORT-WRITE SECTION.
+           MOVE BATCH-STEP-NO TO BATCH-STEP-NO-Z.
+           MOVE BATCH-STEP-RC TO BATCH-STEP-RC-Z.
+           MOVE SPACES TO BATCH-REPORT-LINE.
+           STRING "STEP=" DELIMITED BY SIZE
+               FUNCTION TRIM(BATCH-STEP-NO-Z) DELIMITED BY SIZE
+               " ROUTINE=" DELIMITED BY SIZE
+               FUNCTION TRIM(BATCH-ROUTINE) DELIMITED BY SIZE
+               " INPUT=" DELIMITED BY SIZE
+               FUNCTION TRIM(BATCH-INPUT-DSN) DELIMITED BY SIZE
+               " RC=" DELIMITED BY SIZE
+               FUNCTION TRIM(BATCH-STEP-RC-Z) DELIMITED BY SIZE
+               INTO BATCH-REPORT-LINE
+           END-STRING.
+           WRITE BATCH-REPORT-REC FROM BATCH-REPORT-LINE.
+       EXIT SECTION.
+           COPY "JOBAUDITP.cpy".
+       END PROGRAM BATCHSUITE.
