@@ -0,0 +1,11 @@
+           01 JOBAUDIT-WK.
+               03 JOBAUDIT-DSN PIC X(100) VALUE "JOBAUDIT.LOG".
+               03 JOBAUDIT-FS PIC XX.
+               03 JA-JOB-ID PIC X(8) VALUE SPACES.
+               03 JA-TS.
+                   05 JA-DATE PIC 9(8).
+                   05 JA-TIME PIC 9(8).
+               03 JA-INPUT-DSN PIC X(100) VALUE SPACES.
+               03 JA-RECORD-COUNT BINARY-LONG UNSIGNED VALUE 0.
+               03 JA-RECORD-COUNT-Z PIC Z(9)9.
+               03 JA-LINE PIC X(132).
