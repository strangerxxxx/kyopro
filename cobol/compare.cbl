@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPAREUTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   CMP-FILE-A/CMP-FILE-B are the two runs being regression-
+      *>   checked against each other: the current routine's output
+      *>   against a prior known-good run, or the fast routine's output
+      *>   against a brute-force reference implementation, one line per
+      *>   case in both files in the same order.
+           SELECT CMP-FILE-A ASSIGN TO DYNAMIC CMP-A-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CMP-A-FS.
+           SELECT CMP-FILE-B ASSIGN TO DYNAMIC CMP-B-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CMP-B-FS.
+      *>   CMP-REPORT-FILE gets one line per mismatched case (or a
+      *>   clean-run summary line when every case agrees), so a
+      *>   regression failure is visible in the job log's output
+      *>   dataset instead of only as a nonzero RETURN-CODE.
+           SELECT CMP-REPORT-FILE ASSIGN TO DYNAMIC CMP-REPORT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CMP-REPORT-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+           FD CMP-FILE-A.
+               01 CMP-A-REC PIC X(132).
+           FD CMP-FILE-B.
+               01 CMP-B-REC PIC X(132).
+           FD CMP-REPORT-FILE.
+               01 CMP-REPORT-REC PIC X(132).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
+           01 CMP-WK.
+               03 CMP-A-DSN PIC X(100) VALUE "CMPRUNA.DAT".
+               03 CMP-A-FS PIC XX.
+               03 CMP-B-DSN PIC X(100) VALUE "CMPRUNB.DAT".
+               03 CMP-B-FS PIC XX.
+               03 CMP-REPORT-DSN PIC X(100) VALUE "CMPREPORT.LOG".
+               03 CMP-REPORT-FS PIC XX.
+               03 CMP-CASE-NO BINARY-LONG UNSIGNED VALUE 0.
+               03 CMP-CASE-NO-Z PIC Z(9)9.
+               03 CMP-MISMATCH-COUNT BINARY-LONG UNSIGNED VALUE 0.
+               03 CMP-MISMATCH-COUNT-Z PIC Z(9)9.
+               03 CMP-A-COUNT BINARY-LONG UNSIGNED VALUE 0.
+               03 CMP-A-COUNT-Z PIC Z(9)9.
+               03 CMP-B-COUNT BINARY-LONG UNSIGNED VALUE 0.
+               03 CMP-B-COUNT-Z PIC Z(9)9.
+               03 CMP-REPORT-LINE PIC X(132).
+       PROCEDURE DIVISION.
+      *>   CMP-RUN reads CMP-A-DSN and CMP-B-DSN in lockstep, one case
+      *>   per line, and writes a mismatch line to CMP-REPORT-DSN for
+      *>   every case where the two runs disagree, plus a final summary
+      *>   line. RETURN-CODE comes back 0 when every case matched and
+      *>   the files were the same length, 4 if any case mismatched,
+      *>   8 if the two runs had different case counts or a dataset
+      *>   would not open, so a driver job can branch on the outcome
+      *>   without parsing CMP-REPORT-DSN itself. It ends in GOBACK
+      *>   rather than STOP RUN so a CALLer (such as a batch suite
+      *>   driver) gets control back; run standalone, GOBACK with no
+      *>   caller ends the run unit exactly as STOP RUN always did
+      *>   here.
+       CMP-RUN SECTION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO CMP-CASE-NO.
+           MOVE 0 TO CMP-MISMATCH-COUNT.
+           MOVE 0 TO CMP-A-COUNT.
+           MOVE 0 TO CMP-B-COUNT.
+           OPEN INPUT CMP-FILE-A.
+           OPEN INPUT CMP-FILE-B.
+           OPEN OUTPUT CMP-REPORT-FILE.
+           IF CMP-A-FS NOT = "00" OR CMP-B-FS NOT = "00"
+               MOVE 8 TO RETURN-CODE
+               MOVE SPACES TO CMP-REPORT-LINE
+               STRING "COMPAREUTIL: COULD NOT OPEN BOTH RUNS, "
+                   "CMP-A-FS=" DELIMITED BY SIZE
+                   CMP-A-FS DELIMITED BY SIZE
+                   " CMP-B-FS=" DELIMITED BY SIZE
+                   CMP-B-FS DELIMITED BY SIZE
+                   INTO CMP-REPORT-LINE
+               END-STRING
+               WRITE CMP-REPORT-REC FROM CMP-REPORT-LINE
+           ELSE
+               PERFORM UNTIL CMP-A-FS = "10" OR CMP-B-FS = "10"
+                   READ CMP-FILE-A
+                       AT END MOVE "10" TO CMP-A-FS
+                   END-READ
+                   IF CMP-A-FS NOT = "10"
+                       ADD 1 TO CMP-A-COUNT
+                   END-IF
+                   READ CMP-FILE-B
+                       AT END MOVE "10" TO CMP-B-FS
+                   END-READ
+                   IF CMP-B-FS NOT = "10"
+                       ADD 1 TO CMP-B-COUNT
+                   END-IF
+                   IF CMP-A-FS NOT = "10" AND CMP-B-FS NOT = "10"
+                       ADD 1 TO CMP-CASE-NO
+                       IF CMP-A-REC NOT = CMP-B-REC
+                           ADD 1 TO CMP-MISMATCH-COUNT
+                           PERFORM CMP-MISMATCH-WRITE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF CMP-A-COUNT NOT = CMP-B-COUNT
+                   MOVE 8 TO RETURN-CODE
+               ELSE IF CMP-MISMATCH-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               END-IF
+               PERFORM CMP-SUMMARY-WRITE
+           END-IF.
+           CLOSE CMP-FILE-A.
+           CLOSE CMP-FILE-B.
+           CLOSE CMP-REPORT-FILE.
+           MOVE "CMPJOB01" TO JA-JOB-ID.
+           MOVE CMP-A-DSN TO JA-INPUT-DSN.
+           MOVE CMP-CASE-NO TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+           GOBACK.
+      *>   CMP-MISMATCH-WRITE appends one line naming the case number
+      *>   and both runs' text for a case where CMP-A-REC and
+      *>   CMP-B-REC disagreed.
+       CMP-MISMATCH-WRITE SECTION.
+           MOVE CMP-CASE-NO TO CMP-CASE-NO-Z.
+           MOVE SPACES TO CMP-REPORT-LINE.
+           STRING "MISMATCH CASE=" DELIMITED BY SIZE
+               FUNCTION TRIM(CMP-CASE-NO-Z) DELIMITED BY SIZE
+               " A=" DELIMITED BY SIZE
+               FUNCTION TRIM(CMP-A-REC) DELIMITED BY SIZE
+               " B=" DELIMITED BY SIZE
+               FUNCTION TRIM(CMP-B-REC) DELIMITED BY SIZE
+               INTO CMP-REPORT-LINE
+           END-STRING.
+           WRITE CMP-REPORT-REC FROM CMP-REPORT-LINE.
+       EXIT SECTION.
+      *>   CMP-SUMMARY-WRITE appends the final case/mismatch tally so
+      *>   a clean run is visible in CMP-REPORT-DSN even when no
+      *>   individual mismatch line was ever written.
+       CMP-SUMMARY-WRITE SECTION.
+           MOVE CMP-CASE-NO TO CMP-CASE-NO-Z.
+           MOVE CMP-MISMATCH-COUNT TO CMP-MISMATCH-COUNT-Z.
+           MOVE CMP-A-COUNT TO CMP-A-COUNT-Z.
+           MOVE CMP-B-COUNT TO CMP-B-COUNT-Z.
+           MOVE SPACES TO CMP-REPORT-LINE.
+           STRING "SUMMARY CASES=" DELIMITED BY SIZE
+               FUNCTION TRIM(CMP-CASE-NO-Z) DELIMITED BY SIZE
+               " MISMATCHES=" DELIMITED BY SIZE
+               FUNCTION TRIM(CMP-MISMATCH-COUNT-Z) DELIMITED BY SIZE
+               " A-COUNT=" DELIMITED BY SIZE
+               FUNCTION TRIM(CMP-A-COUNT-Z) DELIMITED BY SIZE
+               " B-COUNT=" DELIMITED BY SIZE
+               FUNCTION TRIM(CMP-B-COUNT-Z) DELIMITED BY SIZE
+               INTO CMP-REPORT-LINE
+           END-STRING.
+           WRITE CMP-REPORT-REC FROM CMP-REPORT-LINE.
+       EXIT SECTION.
+       COPY "JOBAUDITP.cpy".
+       END PROGRAM COMPAREUTIL.
