@@ -3,11 +3,38 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *>   SYSIN stays ASSIGN TO the literal device KEYBOARD for the
+      *>   interactive default, exactly as before: under -std=ibm a
+      *>   SELECT's ASSIGN data item only selects a fixed ddname at
+      *>   compile time (the variable's runtime content is never read),
+      *>   so a device name like KEYBOARD has to stay a literal here.
            SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+      *>   SYSIN-DISK is the unattended alternate: when SYSIN-DSN names
+      *>   a disk-resident sequential dataset (set it via the SYSIN-DSN
+      *>   environment variable before launching the job), this file is
+      *>   opened instead of SYSIN so a scheduled run needs no terminal
+      *>   attached. ASSIGN TO DYNAMIC does honor SYSIN-DSN's runtime
+      *>   content (unlike a plain ASSIGN TO data-name under -std=ibm),
+      *>   which is why this needs its own SELECT rather than just
+      *>   pointing SYSIN itself at SYSIN-DSN.
+           SELECT SYSIN-DISK ASSIGN TO DYNAMIC SYSIN-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSIN-DISK-FS.
+      *>   CASE-REJECT-FILE gets one line per case header UNSTRING
+      *>   could not cleanly split into exactly N and M, so a malformed
+      *>   upstream extract is visible instead of running with whatever
+      *>   partial value landed in N or M.
+           SELECT CASE-REJECT-FILE ASSIGN TO DYNAMIC CASE-REJECT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CASE-REJECT-FS.
        DATA DIVISION.
        FILE SECTION.
            FD SYSIN.
                01 INP PIC X(2200000).
+           FD SYSIN-DISK.
+               01 INP-DISK PIC X(2200000).
+           FD CASE-REJECT-FILE.
+               01 CASE-REJECT-REC PIC X(132).
        WORKING-STORAGE SECTION.
            01 WK.
                03 INP-WK PIC X(8190).
@@ -22,101 +49,159 @@
                03 MD BINARY-LONG SIGNED VALUE 998244353.
                03 INF BINARY-DOUBLE SIGNED VALUE 9223372036854775807.
                03 PT BINARY-DOUBLE SIGNED VALUE 1.
-       PROCEDURE DIVISION.
-           ACCEPT N.
-           ACCEPT INP-WK.
-           UNSTRING INP-WK DELIMITED BY SPACE INTO N M.
-           OPEN INPUT SYSIN.
-           READ SYSIN.
-           CLOSE SYSIN.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               ACCEPT INP-WK
-           END-PERFORM.
-           IF BOOL DISPLAY "Yes" ELSE DISPLAY "No" END-IF.
-           MOVE ANS TO ANS-Z.
-           DISPLAY FUNCTION TRIM(ANS-Z).
-           STOP RUN.
-       END PROGRAM ATCODER.
-
-      *>   SPLIT
-           UNSTRING INP DELIMITED BY SPACE INTO N M.
-
-      *>   SPLIT TO LIST
-               03 I BINARY-DOUBLE SIGNED VALUE 0.
-               03 N BINARY-DOUBLE SIGNED VALUE 0.
-               03 PT BINARY-DOUBLE SIGNED VALUE 1.
-           01 AL.
-               03 AI OCCURS 200000 TIMES.
-                   05 A BINARY-LONG SIGNED VALUE 0.
-       PROCEDURE DIVISION.
-           OPEN INPUT SYSIN.
-           READ SYSIN.
-           MOVE 1 TO PT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               UNSTRING INP DELIMITED BY SPACE INTO A(I) WITH POINTER PT
-           END-PERFORM.
-           CLOSE SYSIN.
-
-      *>   SORT
-           01 AL.
-               03 AI OCCURS 0 TO 200000 TIMES DEPENDING ON N.
-                   05 A BINARY-LONG SIGNED VALUE 0.
-           SORT AI ON ASCENDING KEY A.
-           SORT AI ON DESCENDING KEY A.
-
-      *>   LEN
-           MOVE FUNCTION STORED-CHAR-LENGTH(S) TO N.
-           MOVE FUNCTION STORED-CHAR-LENGTH(INP-WK) TO N.
-
-      *>   SPLIT TO LIST 2D
-           01 AL.
-               03 AI OCCURS 200000 TIMES.
-                   05 AJ OCCURS 200000 TIMES.
-                       07 A BINARY-LONG SIGNED VALUE 0.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               READ SYSIN
-               MOVE 1 TO PT
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
-                   UNSTRING INP DELIMITED BY SPACE INTO A(I J)
-                                               WITH POINTER PT
-               END-PERFORM
-           END-PERFORM.
-           
-      *>   OUTPUT WITHOUT ADVANCING
-           DISPLAY ANS WITH NO ADVANCING.
-
-      *>   BIT
-           CALL "CBL_OR" USING I, J, BY VALUE 8.
-           CALL "CBL_AND" USING I, J, BY VALUE 8.
-           CALL "CBL_NOT" USING I, J, BY VALUE 8.
-           CALL "CBL_XOR" USING I, J, BY VALUE 8.
-
-      *>   BIT全探索
-           COMPUTE M = 2 ** N.
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I >= M
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
-               COMPUTE K = 2 ** (J - 1)
-               CALL "CBL_AND" USING I, K, BY VALUE 8
-               IF K >= 1
-      *>           処理を書く
-               END-IF
-           END-PERFORM
-           END-PERFORM.
-
-      *>   STRING LIST
-           01 SL.
-               03 SI OCCURS 1 TO 200000 TIMES DEPENDING ON N.
-                   05 S PIC X(1).
-           01 SL.
-               03 SI OCCURS 1000 TIMES.
-                   05 SJ OCCURS 1000 TIMES.
-                       07 S PIC X(1).
-
-      *>   MOVE OVER 19 CHARS
+               03 BOOL-SW PIC 9 VALUE 0.
+                   88 BOOL VALUE 1.
+               03 SYSIN-DSN PIC X(100) VALUE "KEYBOARD".
+               03 SYSIN-DISK-FS PIC XX.
+      *>   SYSIN-DISK-SW is on once SYSIN-DSN names a real dataset
+      *>   (anything other than the KEYBOARD default), so the mainline
+      *>   and CASE-PROCESS both know to read/close SYSIN-DISK instead
+      *>   of SYSIN for the rest of this run.
+               03 SYSIN-DISK-SW PIC 9 VALUE 0.
+                   88 SYSIN-DISK-MODE VALUE 1.
+      *>   Multiple test cases per invocation: T is the leading case
+      *>   count (the same shape AtCoder uses for a batch of small
+      *>   cases in one file). A single-case job simply supplies T=1.
+               03 T BINARY-DOUBLE SIGNED VALUE 1.
+               03 CASE-NO BINARY-DOUBLE SIGNED VALUE 0.
+      *>   CASE-TALLY counts how many of N/M the header UNSTRING
+      *>   actually filled; a case header with too few or too many
+      *>   space-delimited tokens is rejected rather than run with a
+      *>   corrupted N or M.
+               03 CASE-TALLY BINARY-DOUBLE UNSIGNED VALUE 0.
+               03 CASE-REJECT-SW PIC 9 VALUE 0.
+                   88 CASE-REJECTED VALUE 1.
+               03 CASE-REJECT-DSN PIC X(100) VALUE "CASEREJECT.LOG".
+               03 CASE-REJECT-FS PIC XX.
+               03 CASE-REJECT-LINE PIC X(132).
+      *>   INPUT-DOUBLE/OUTPUT-DOUBLE work a value too wide for a
+      *>   single 18-digit MOVE as two 18-digit halves.
            01 INPUT-WK.
                03 INPUT-S PIC X(22).
                03 INPUT-I BINARY-DOUBLE SIGNED VALUE 0.
                03 INPUT-M BINARY-DOUBLE UNSIGNED VALUE 0.
+           01 OUTPUT-WK.
+               03 OUTPUT-S PIC X(22).
+               03 OUTPUT-I BINARY-DOUBLE SIGNED VALUE 0.
+               03 OUTPUT-HI BINARY-DOUBLE SIGNED VALUE 0.
+               03 OUTPUT-LO BINARY-DOUBLE SIGNED VALUE 0.
+               03 OUTPUT-HI-Z PIC -Z(20)9.
+               03 OUTPUT-LO-Z PIC 9(18).
+      *>   RANK-QUERY/RANK-OF-VALUE work the kth-order-statistic
+      *>   pattern documented below next to the SORT AI notes: RANK-AI
+      *>   is a standalone sorted list so these two sections can be
+      *>   copied into a job alongside its own AL/AI without colliding
+      *>   with it.
+           01 RANK-WK.
+               03 RANK-K BINARY-DOUBLE SIGNED VALUE 0.
+               03 RANK-RES BINARY-LONG SIGNED VALUE 0.
+               03 RANK-VALUE BINARY-LONG SIGNED VALUE 0.
+               03 RANK-LO BINARY-DOUBLE SIGNED VALUE 0.
+               03 RANK-HI BINARY-DOUBLE SIGNED VALUE 0.
+               03 RANK-MID BINARY-DOUBLE SIGNED VALUE 0.
+               03 RANK-ERR-SW PIC 9 VALUE 0.
+                   88 RANK-ERR VALUE 1.
+      *>   RANK-AL, the OCCURS DEPENDING ON N table, has to stay the
+      *>   last item in RANK-WK (see UnionFind.cbl's PARENT-L for the
+      *>   same rule) so every fixed-length field here comes before it.
+               03 RANK-AL.
+                   05 RANK-AI OCCURS 0 TO 200000 TIMES
+                                       DEPENDING ON N.
+                       07 RANK-A BINARY-LONG SIGNED VALUE 0.
+       PROCEDURE DIVISION.
+           ACCEPT SYSIN-DSN FROM ENVIRONMENT "SYSIN-DSN"
+               ON EXCEPTION
+                   MOVE "KEYBOARD" TO SYSIN-DSN
+           END-ACCEPT.
+           IF SYSIN-DSN = "KEYBOARD" OR SYSIN-DSN = SPACES
+               MOVE 0 TO SYSIN-DISK-SW
+               OPEN INPUT SYSIN
+           ELSE
+               MOVE 1 TO SYSIN-DISK-SW
+               OPEN INPUT SYSIN-DISK
+           END-IF.
+           IF SYSIN-DISK-MODE
+               READ SYSIN-DISK
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(INP-DISK(1:8190)))
+                   TO T
+           ELSE
+               ACCEPT T
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM VARYING CASE-NO FROM 1 BY 1 UNTIL CASE-NO > T
+               PERFORM CASE-PROCESS
+           END-PERFORM.
+           IF SYSIN-DISK-MODE
+               CLOSE SYSIN-DISK
+           ELSE
+               CLOSE SYSIN
+           END-IF.
+           STOP RUN.
+      *>   CASE-PROCESS runs the original single-case read/compute/
+      *>   DISPLAY logic for one test case; the mainline above PERFORMs
+      *>   it T times in this one job step.
+       CASE-PROCESS SECTION.
+           IF SYSIN-DISK-MODE
+               READ SYSIN-DISK
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(INP-DISK(1:8190)))
+                   TO N
+               READ SYSIN-DISK
+               MOVE INP-DISK(1:8190) TO INP-WK
+           ELSE
+               ACCEPT N
+               ACCEPT INP-WK
+           END-IF.
+           MOVE 0 TO CASE-REJECT-SW.
+           MOVE 0 TO CASE-TALLY.
+           UNSTRING INP-WK DELIMITED BY ALL SPACE INTO N M
+               TALLYING IN CASE-TALLY
+               ON OVERFLOW
+                   MOVE 1 TO CASE-REJECT-SW
+           END-UNSTRING.
+           IF CASE-TALLY NOT = 2
+               MOVE 1 TO CASE-REJECT-SW
+           END-IF.
+           IF CASE-REJECTED
+               MOVE 4 TO RETURN-CODE
+               PERFORM CASE-REJECT-WRITE
+           ELSE
+               IF SYSIN-DISK-MODE
+                   READ SYSIN-DISK
+               ELSE
+                   READ SYSIN
+               END-IF
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   IF SYSIN-DISK-MODE
+                       READ SYSIN-DISK
+                       MOVE INP-DISK(1:8190) TO INP-WK
+                   ELSE
+                       ACCEPT INP-WK
+                   END-IF
+               END-PERFORM
+               IF BOOL DISPLAY "Yes" ELSE DISPLAY "No" END-IF
+               MOVE ANS TO ANS-Z
+               DISPLAY FUNCTION TRIM(ANS-Z)
+           END-IF.
+       EXIT SECTION.
+      *>   CASE-REJECT-WRITE appends one line to CASE-REJECT-DSN naming
+      *>   the malformed header line instead of letting the case run
+      *>   with a partially-filled N or M.
+       CASE-REJECT-WRITE SECTION.
+           MOVE SPACES TO CASE-REJECT-LINE.
+           STRING "REJECTED CASE HEADER=" DELIMITED BY SIZE
+               INP-WK DELIMITED BY SIZE
+               INTO CASE-REJECT-LINE
+           END-STRING.
+           OPEN EXTEND CASE-REJECT-FILE.
+           IF CASE-REJECT-FS = "05" OR CASE-REJECT-FS = "35"
+               OPEN OUTPUT CASE-REJECT-FILE
+           END-IF.
+           WRITE CASE-REJECT-REC FROM CASE-REJECT-LINE.
+           CLOSE CASE-REJECT-FILE.
+       EXIT SECTION.
+      *>   INPUT-DOUBLE parses INPUT-S into INPUT-I, splitting on the
+      *>   sign and combining two 18-digit halves for values over 18
+      *>   digits that FUNCTION NUMVAL/MOVE alone can't take in one go.
        INPUT-DOUBLE SECTION.
            IF FUNCTION STORED-CHAR-LENGTH(INPUT-S) < 18
                MOVE INPUT-S TO INPUT-I
@@ -134,16 +219,167 @@
                     = FUNCTION NUMVAL(INPUT-S(1:INPUT-M)) * 10 ** 18
                        + FUNCTION NUMVAL(INPUT-S(INPUT-M + 1:18))
                END-IF
-           END-IF
+           END-IF.
+       EXIT SECTION.
+      *>   OUTPUT-DOUBLE is INPUT-DOUBLE's mirror: it formats OUTPUT-I
+      *>   into OUTPUT-S as two 18-digit halves, for results whose
+      *>   magnitude is too wide for PIC -Z(20)9 to print correctly
+      *>   off a single MOVE.
+       OUTPUT-DOUBLE SECTION.
+           IF FUNCTION ABS(OUTPUT-I) < 10 ** 18
+               MOVE OUTPUT-I TO OUTPUT-HI-Z
+               MOVE FUNCTION TRIM(OUTPUT-HI-Z) TO OUTPUT-S
+           ELSE
+               COMPUTE OUTPUT-HI = OUTPUT-I / 10 ** 18
+               COMPUTE OUTPUT-LO = FUNCTION ABS(OUTPUT-I)
+                           - FUNCTION ABS(OUTPUT-HI) * 10 ** 18
+               MOVE OUTPUT-HI TO OUTPUT-HI-Z
+               MOVE OUTPUT-LO TO OUTPUT-LO-Z
+               MOVE SPACES TO OUTPUT-S
+               STRING FUNCTION TRIM(OUTPUT-HI-Z) DELIMITED BY SIZE
+                   OUTPUT-LO-Z DELIMITED BY SIZE
+                   INTO OUTPUT-S
+               END-STRING
+           END-IF.
        EXIT SECTION.
+      *>   RANK-QUERY answers "what is the RANK-K-th smallest value"
+      *>   off a RANK-AI list the caller has already built and SORTed
+      *>   ON ASCENDING KEY RANK-A (see the SORT AI notes below):
+      *>   it checks RANK-K falls within 1..N and returns RANK-AI
+      *>   (RANK-K) in RANK-RES, instead of every job re-deriving the
+      *>   same bounds check by hand.
+       RANK-QUERY SECTION.
+           MOVE 0 TO RANK-ERR-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF RANK-K < 1 OR RANK-K > N
+               MOVE 1 TO RANK-ERR-SW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "RANK-QUERY: K=" RANK-K
+                   " OUT OF RANGE 1.." N
+           ELSE
+               MOVE RANK-A(RANK-K) TO RANK-RES
+           END-IF.
+       EXIT SECTION.
+      *>   RANK-OF-VALUE is RANK-QUERY's reverse lookup: given
+      *>   RANK-VALUE, it binary searches the same sorted RANK-AI for
+      *>   the lowest rank whose value is not less than RANK-VALUE,
+      *>   the same OK/NG halving BS-SEARCH uses (see 二分探索.cbl),
+      *>   so an exact match comes back as its own rank, and a value
+      *>   that is not present comes back as the rank it would take
+      *>   on insertion.
+       RANK-OF-VALUE SECTION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 1 TO RANK-LO.
+           COMPUTE RANK-HI = N + 1.
+           PERFORM UNTIL RANK-LO >= RANK-HI
+               COMPUTE RANK-MID = (RANK-LO + RANK-HI) / 2
+               IF RANK-A(RANK-MID) >= RANK-VALUE
+                   MOVE RANK-MID TO RANK-HI
+               ELSE
+                   COMPUTE RANK-LO = RANK-MID + 1
+               END-IF
+           END-PERFORM.
+           MOVE RANK-LO TO RANK-RES.
+       EXIT SECTION.
+       END PROGRAM ATCODER.
 
-      *>   EVALUATE
-           EVALUATE 式
-           WHEN 値 文
-           WHEN 値 文
-           OTHER 文
-           END-EVALUATE.
+      *>   SPLIT
+      *>       UNSTRING INP DELIMITED BY SPACE INTO N M.
 
-      *>      SECTION
-       HOGE SECTION.
-       EXIT.
+      *>   SPLIT TO LIST
+      *>           03 I BINARY-DOUBLE SIGNED VALUE 0.
+      *>           03 N BINARY-DOUBLE SIGNED VALUE 0.
+      *>           03 PT BINARY-DOUBLE SIGNED VALUE 1.
+      *>       01 AL.
+      *>           03 AI OCCURS 200000 TIMES.
+      *>               05 A BINARY-LONG SIGNED VALUE 0.
+      *>   PROCEDURE DIVISION.
+      *>       OPEN INPUT SYSIN.
+      *>       READ SYSIN.
+      *>       MOVE 1 TO PT.
+      *>       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+      *>           UNSTRING INP DELIMITED BY SPACE INTO A(I)
+      *>                                           WITH POINTER PT
+      *>       END-PERFORM.
+      *>       CLOSE SYSIN.
+
+      *>   SORT
+      *>       01 AL.
+      *>           03 AI OCCURS 0 TO 200000 TIMES DEPENDING ON N.
+      *>               05 A BINARY-LONG SIGNED VALUE 0.
+      *>       SORT AI ON ASCENDING KEY A.
+      *>       SORT AI ON DESCENDING KEY A.
+      *>   (see RANK-QUERY/RANK-OF-VALUE above for the kth-smallest
+      *>   and rank-of-value lookups once AI is sorted this way)
+
+      *>   SORT WITH A SECONDARY (TIE-BREAK) KEY
+      *>       01 AL.
+      *>           03 AI OCCURS 0 TO 200000 TIMES DEPENDING ON N.
+      *>               05 A BINARY-LONG SIGNED VALUE 0.
+      *>               05 A2 BINARY-LONG SIGNED VALUE 0.
+      *>       SORT AI ON ASCENDING KEY A ON ASCENDING KEY A2.
+      *>       SORT AI ON ASCENDING KEY A ON DESCENDING KEY A2.
+      *>   The first KEY clause is the primary sort; later KEY clauses
+      *>   break ties within equal primary-key groups, in the order
+      *>   listed. Each KEY clause can mix ASCENDING/DESCENDING
+      *>   independently.
+
+      *>   LEN
+      *>       MOVE FUNCTION STORED-CHAR-LENGTH(S) TO N.
+      *>       MOVE FUNCTION STORED-CHAR-LENGTH(INP-WK) TO N.
+
+      *>   SPLIT TO LIST 2D
+      *>       01 AL.
+      *>           03 AI OCCURS 200000 TIMES.
+      *>               05 AJ OCCURS 200000 TIMES.
+      *>                   07 A BINARY-LONG SIGNED VALUE 0.
+      *>       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+      *>           READ SYSIN
+      *>           MOVE 1 TO PT
+      *>           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+      *>               UNSTRING INP DELIMITED BY SPACE INTO A(I J)
+      *>                                           WITH POINTER PT
+      *>           END-PERFORM
+      *>       END-PERFORM.
+
+      *>   OUTPUT WITHOUT ADVANCING
+      *>       DISPLAY ANS WITH NO ADVANCING.
+
+      *>   BIT (see BITUTIL.cbl for the callable OR/AND/NOT/XOR module)
+      *>       CALL "CBL_OR" USING I, J, BY VALUE 8.
+      *>       CALL "CBL_AND" USING I, J, BY VALUE 8.
+      *>       CALL "CBL_NOT" USING I, J, BY VALUE 8.
+      *>       CALL "CBL_XOR" USING I, J, BY VALUE 8.
+
+      *>   BIT全探索
+      *>       (see BITUTIL.cbl BIT-ENUMERATE for the reusable driver)
+      *>       COMPUTE M = 2 ** N.
+      *>       PERFORM VARYING I FROM 0 BY 1 UNTIL I >= M
+      *>       PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+      *>           COMPUTE K = 2 ** (J - 1)
+      *>           CALL "CBL_AND" USING I, K, BY VALUE 8
+      *>           IF K >= 1
+      *>               処理を書く
+      *>           END-IF
+      *>       END-PERFORM
+      *>       END-PERFORM.
+
+      *>   STRING LIST
+      *>       01 SL.
+      *>           03 SI OCCURS 1 TO 200000 TIMES DEPENDING ON N.
+      *>               05 S PIC X(1).
+      *>       01 SL.
+      *>           03 SI OCCURS 1000 TIMES.
+      *>               05 SJ OCCURS 1000 TIMES.
+      *>                   07 S PIC X(1).
+
+      *>   MOVE OVER 19 CHARS / OUTPUT OVER 19 CHARS
+      *>   See INPUT-DOUBLE / OUTPUT-DOUBLE sections below for the live,
+      *>   callable versions of this pattern.
+
+      *>   EVALUATE
+      *>       EVALUATE 式
+      *>       WHEN 値 文
+      *>       WHEN 値 文
+      *>       OTHER 文
+      *>       END-EVALUATE.
