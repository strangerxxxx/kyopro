@@ -1,3 +1,7 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEXTPERM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
            01 WK.
                03 I BINARY-DOUBLE SIGNED VALUE 0.
                03 N BINARY-DOUBLE SIGNED VALUE 0.
@@ -9,14 +13,91 @@
                03 PERM-TMP BINARY-DOUBLE SIGNED VALUE 0.
                03 NN BINARY-DOUBLE SIGNED VALUE 0.
                03 COND BINARY-DOUBLE SIGNED VALUE 1.
+      *>   PERM-DEBUG-SW defaults on, matching this driver's original
+      *>   unconditional DISPLAY AL behaviour. Turn it off (MOVE 0 TO
+      *>   PERM-DEBUG-SW before the driver loop) to stop flooding the
+      *>   job log on a large N and only see permutations satisfying
+      *>   PERM-MATCH-COND, plus the final counts.
+               03 PERM-DEBUG-SW PIC 9 VALUE 1.
+                   88 PERM-DEBUG VALUE 1.
+      *>   PERM-MATCH-COND is set by the caller (or by code inlined
+      *>   ahead of PERFORM NEXT_PERMUTATION in the driver loop) to 1
+      *>   when the current AL is one the caller cares about.
+               03 PERM-MATCH-COND BINARY-DOUBLE SIGNED VALUE 0.
+               03 PERM-COUNT BINARY-DOUBLE SIGNED VALUE 0.
+               03 PERM-MATCH-COUNT BINARY-DOUBLE SIGNED VALUE 0.
+               03 PERM-REJECT-SW PIC 9 VALUE 0.
+                   88 PERM-REJECTED VALUE 1.
+               03 PERM-TOTAL BINARY-DOUBLE SIGNED VALUE 1.
+      *>   PERM-PROGRESS-EVERY is how often (in permutations) the
+      *>   driver loop below logs a progress line; set it to 0 to
+      *>   silence progress reporting entirely, or to a smaller value
+      *>   before the loop starts for a noisier log on a short run.
+               03 PERM-PROGRESS-EVERY BINARY-DOUBLE SIGNED
+                                       VALUE 100000.
            01 AL.
                03 AI OCCURS 1 TO 20 TIMES DEPENDING ON N.
                    05 A BINARY-DOUBLE SIGNED VALUE 0.
-
-           PERFORM UNTIL COND = 0
-               DISPLAY AL
-               PERFORM NEXT_PERMUTATION
+      *>   This mainline is NEXTPERM's entry point, whether it is run
+      *>   as its own job step or CALLed as one step of a larger
+      *>   batch suite: it validates AL, then drives NEXT_PERMUTATION
+      *>   to enumerate every permutation. It ends in GOBACK rather
+      *>   than STOP RUN so a CALLer gets control back; run
+      *>   standalone, GOBACK with no caller ends the run unit
+      *>   exactly as STOP RUN always did here.
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM PERM-VALIDATE.
+           IF PERM-REJECTED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM VARYING PERM-I FROM 1 BY 1 UNTIL PERM-I > N
+                   COMPUTE PERM-TOTAL = PERM-TOTAL * PERM-I
+               END-PERFORM
+               PERFORM UNTIL COND = 0
+                   ADD 1 TO PERM-COUNT
+                   IF PERM-DEBUG
+                       DISPLAY AL
+                   ELSE
+                       IF PERM-MATCH-COND = 1
+                           ADD 1 TO PERM-MATCH-COUNT
+                           DISPLAY AL
+                       END-IF
+                   END-IF
+                   IF PERM-PROGRESS-EVERY > 0 AND
+                           FUNCTION MOD(PERM-COUNT, PERM-PROGRESS-EVERY)
+                               = 0
+                       DISPLAY "NEXTPERM: PROGRESS " PERM-COUNT
+                           " OF " PERM-TOTAL
+                   END-IF
+                   PERFORM NEXT_PERMUTATION
+               END-PERFORM
+               IF NOT PERM-DEBUG
+                   DISPLAY "NEXTPERM: PERMUTATIONS ENUMERATED="
+                       PERM-COUNT
+                   DISPLAY "NEXTPERM: MATCHING PERMUTATIONS="
+                       PERM-MATCH-COUNT
+               END-IF
+           END-IF.
+           GOBACK.
+      *>   PERM-VALIDATE confirms AL starts in strictly ascending
+      *>   order (sorted, no duplicates) before the driver loop above
+      *>   runs NEXT_PERMUTATION against it — PERM-J's inner search in
+      *>   NEXT_PERMUTATION assumes that shape, and a starting array
+      *>   that isn't sorted or has a repeated value would otherwise
+      *>   just enumerate in a questionable order with no warning.
+       PERM-VALIDATE SECTION.
+           MOVE 0 TO PERM-REJECT-SW.
+           PERFORM VARYING PERM-I FROM 1 BY 1 UNTIL PERM-I >= N
+               IF A(PERM-I) >= A(PERM-I + 1)
+                   MOVE 1 TO PERM-REJECT-SW
+                   DISPLAY "NEXTPERM: STARTING ARRAY NOT SORTED "
+                       "ASCENDING WITH DISTINCT VALUES AT I="
+                       PERM-I
+                   EXIT PERFORM
+               END-IF
            END-PERFORM.
+       EXIT SECTION.
        NEXT_PERMUTATION SECTION.
            MOVE 0 TO COND.
            COMPUTE NN = N - 1.
@@ -44,3 +125,4 @@
                END-PERFORM
            END-IF.
        EXIT SECTION.
+       END PROGRAM NEXTPERM.
