@@ -1,4 +1,61 @@
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNIONFIND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   Restart checkpoint: UF-UNION commits a snapshot of PARENT-L
+      *>   every UF-CKPT-EVERY unions so a job that abends partway
+      *>   through a long run of unions can resume from the last
+      *>   committed point instead of replaying the edge list from the
+      *>   start. UF-CKPT-DSN defaults to a fixed member name; set it
+      *>   before PERFORM UF-CHECKPOINT-RESTORE to point at a specific
+      *>   run's checkpoint.
+           SELECT UF-CKPT-FILE ASSIGN TO DYNAMIC UF-CKPT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS UF-CKPT-FS.
+      *>   UF-GROUPS-FILE carries one line per node naming which root
+      *>   it resolves to via UF-FIND, so reconciliation work can spot-
+      *>   check which IDs ended up grouped together, not just how many
+      *>   groups came out.
+           SELECT UF-GROUPS-FILE ASSIGN TO DYNAMIC UF-GROUPS-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS UF-GROUPS-FS.
+      *>   UF-SNAPSHOT-FILE is an on-demand, stand-alone dump of the
+      *>   current PARENT-L, independent of the automatic restart
+      *>   checkpoint above. UF-SNAPSHOT-DSN names a distinct member
+      *>   per snapshot point (e.g. "as of noon" vs "as of close") so
+      *>   two snapshots can be diffed later without either one
+      *>   overwriting the live restart checkpoint.
+           SELECT UF-SNAPSHOT-FILE ASSIGN TO DYNAMIC UF-SNAPSHOT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS UF-SNAPSHOT-FS.
+           COPY "JOBAUDITS.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+      *>   UF-CKPT-REC's numeric fields are zoned PIC 9, not BINARY-
+      *>   LONG, the same as every other LINE SEQUENTIAL trace/audit
+      *>   record in this diff: LINE SEQUENTIAL stores and validates
+      *>   DISPLAY data, so a binary field here would corrupt the
+      *>   record instead of writing a readable restart checkpoint.
+           FD UF-CKPT-FILE.
+               01 UF-CKPT-REC.
+                   03 UF-CKPT-TAG PIC X(4).
+                   03 UF-CKPT-N PIC S9(9).
+                   03 UF-CKPT-UNIONS-DONE PIC S9(9).
+                   03 UF-CKPT-NODE PIC S9(9).
+                   03 UF-CKPT-PARENT PIC S9(9).
+                   03 UF-CKPT-WEIGHT PIC S9(9).
+           FD UF-GROUPS-FILE.
+               01 UF-GROUPS-REC PIC X(132).
+      *>   UF-SNAPSHOT-REC: same zoned-PIC reasoning as UF-CKPT-REC.
+           FD UF-SNAPSHOT-FILE.
+               01 UF-SNAPSHOT-REC.
+                   03 UF-SNAPSHOT-NODE PIC S9(9).
+                   03 UF-SNAPSHOT-PARENT PIC S9(9).
+                   03 UF-SNAPSHOT-WEIGHT PIC S9(9).
+           COPY "JOBAUDITF.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "JOBAUDIT.cpy".
            01 UF-WK.
                03 UF-P BINARY-LONG SIGNED VALUE 0.
                03 UF-TMP BINARY-LONG SIGNED VALUE 0.
@@ -9,46 +66,216 @@
                03 UF-SAMEY BINARY-LONG SIGNED VALUE 0.
                03 UF-SIZEX BINARY-LONG SIGNED VALUE 0.
                03 UF-RES BINARY-LONG SIGNED VALUE 0.
+               03 UF-FINDX-ERR-SW PIC 9 VALUE 0.
+                   88 UF-FINDX-INVALID VALUE 1.
+               03 N BINARY-LONG SIGNED VALUE 0.
+               03 UF-CKPT-DSN PIC X(100) VALUE "UFCKPT.DAT".
+               03 UF-CKPT-EVERY BINARY-LONG UNSIGNED VALUE 10000.
+               03 UF-UNION-COUNT BINARY-LONG UNSIGNED VALUE 0.
+               03 UF-UNIONS-RESUMED BINARY-LONG UNSIGNED VALUE 0.
+               03 UF-CKPT-FS PIC XX.
+               03 UF-GROUPS-DSN PIC X(100) VALUE "UFGROUPS.LOG".
+               03 UF-GROUPS-FS PIC XX.
+               03 UF-GROUPS-NODE BINARY-LONG SIGNED VALUE 0.
+               03 UF-GROUPS-ROOT BINARY-LONG SIGNED VALUE 0.
+               03 UF-GROUPS-NODE-Z PIC -Z(9)9.
+               03 UF-GROUPS-ROOT-Z PIC -Z(9)9.
+               03 UF-GROUPS-LINE PIC X(132).
+               03 UF-SNAPSHOT-DSN PIC X(100) VALUE "UFSNAP.DAT".
+               03 UF-SNAPSHOT-FS PIC XX.
+      *>   UF-MAXN is PARENT-L's compile-time ceiling. GnuCOBOL's
+      *>   OCCURS ... DEPENDING ON upper bound has to be a literal, not
+      *>   a data item, so this can't be read in from a run-time
+      *>   parameter directly; raise both UF-MAXN and PARENT-I's OCCURS
+      *>   bound together at the next recompile if a feed outgrows it.
+      *>   UF-CHECK-N lets a caller confirm a given N still fits before
+      *>   driving PARENT-L with it, rather than finding out via a
+      *>   subscript violation mid-run.
+               03 UF-MAXN BINARY-LONG SIGNED VALUE 1000000.
+               03 UF-N-REJECT-SW PIC 9 VALUE 0.
+                   88 UF-N-REJECTED VALUE 1.
+               03 UF-FINDW BINARY-LONG SIGNED VALUE 0.
+               03 UF-WREMAIN BINARY-LONG SIGNED VALUE 0.
+               03 UF-WEDGE BINARY-LONG SIGNED VALUE 0.
+               03 UF-WUNIONX BINARY-LONG SIGNED VALUE 0.
+               03 UF-WUNIONY BINARY-LONG SIGNED VALUE 0.
+               03 UF-WUNIONW BINARY-LONG SIGNED VALUE 0.
+               03 UF-WROOTX BINARY-LONG SIGNED VALUE 0.
+               03 UF-WROOTY BINARY-LONG SIGNED VALUE 0.
+               03 UF-WOFFX BINARY-LONG SIGNED VALUE 0.
+               03 UF-WOFFY BINARY-LONG SIGNED VALUE 0.
+      *>   PARENT-L, the OCCURS DEPENDING ON N table, has to stay the
+      *>   last item in UF-WK (see UF-CHECK-N's notes on UF-MAXN above
+      *>   and this program's own earlier restructuring for the same
+      *>   rule) so every fixed-length field here comes before it.
                03 PARENT-L.
-                   05 PARENT-I OCCURS 1 TO 200000 TIMES DEPENDING ON N.
+                   05 PARENT-I OCCURS 1 TO 1000000 TIMES
+                                       DEPENDING ON N.
                        07 UF-PARENT BINARY-LONG SIGNED VALUE -1.
-
-
-
+      *>   UF-WEIGHT(node) is the edge weight from node to its
+      *>   current UF-PARENT (0 for a root, which has no parent edge).
+      *>   UF-FIND propagates it through path compression the same
+      *>   way it repoints UF-PARENT, so UF-FINDW always comes back
+      *>   holding the node's total offset from its root, whether the
+      *>   set was built with UF-UNION (all weights stay 0) or
+      *>   UF-WUNION.
+                       07 UF-WEIGHT BINARY-LONG SIGNED VALUE 0.
+       PROCEDURE DIVISION.
+      *>   UF-BATCH-RUN is this program's entry point when it is run
+      *>   as its own job step or CALLed as one step of a larger
+      *>   batch suite: it is just UF-CHECK-N (confirm this run's N
+      *>   fits PARENT-L and stamp the job audit trail), since the
+      *>   UF-UNION/UF-FIND/UF-WUNION sections below stay meant for a
+      *>   caller to PERFORM directly once N and PARENT-L are set. It
+      *>   ends in GOBACK, not STOP RUN, since standalone execution of
+      *>   this module had no prior STOP RUN behaviour to preserve;
+      *>   GOBACK with no caller ends the run unit all the same.
+       UF-BATCH-RUN SECTION.
+           PERFORM UF-CHECK-N.
+           GOBACK.
+      *>   UF-CHECK-N confirms N still fits PARENT-L's PARENT-I
+      *>   ceiling (UF-MAXN) before the caller drives UF-UNION/UF-FIND
+      *>   with it, so an oversized feed is rejected cleanly instead of
+      *>   overrunning PARENT-L mid-run.
+       UF-CHECK-N SECTION.
+           MOVE 0 TO UF-N-REJECT-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF N > UF-MAXN
+               MOVE 1 TO UF-N-REJECT-SW
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "UNIONFIND: N=" N " EXCEEDS UF-MAXN=" UF-MAXN
+           END-IF.
+           MOVE "UFJOB01" TO JA-JOB-ID.
+           MOVE SPACES TO JA-INPUT-DSN.
+           MOVE N TO JA-RECORD-COUNT.
+           PERFORM JOBAUDIT-STAMP.
+       EXIT SECTION.
+      *>   UF-FIND validates UF-FINDX against the current N before
+      *>   indexing UF-PARENT with it, so an out-of-range node id from
+      *>   an upstream feed sets UF-FINDX-ERR-SW and returns -1 in
+      *>   UF-RES instead of abending the job on a subscript violation.
        UF-FIND SECTION.
-           IF UF-PARENT(UF-FINDX) < 0 THEN
+           MOVE 0 TO UF-FINDX-ERR-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF UF-FINDX < 1 OR UF-FINDX > N
+               MOVE 1 TO UF-FINDX-ERR-SW
+               MOVE -1 TO UF-RES
+               MOVE 0 TO UF-FINDW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "UNIONFIND: UF-FINDX=" UF-FINDX
+                   " OUT OF RANGE 1.." N
+           ELSE IF UF-PARENT(UF-FINDX) < 0 THEN
                MOVE UF-FINDX TO UF-RES
+               MOVE 0 TO UF-FINDW
            ELSE
                MOVE UF-FINDX TO UF-P
+               MOVE 0 TO UF-FINDW
                PERFORM UNTIL UF-PARENT(UF-P) < 0
+                   ADD UF-WEIGHT(UF-P) TO UF-FINDW
                    MOVE UF-PARENT(UF-P) TO UF-P
                END-PERFORM
+               MOVE UF-FINDW TO UF-WREMAIN
                PERFORM UNTIL UF-PARENT(UF-FINDX) < 0
                    MOVE UF-PARENT(UF-FINDX) TO UF-TMP
+                   MOVE UF-WEIGHT(UF-FINDX) TO UF-WEDGE
+                   MOVE UF-WREMAIN TO UF-WEIGHT(UF-FINDX)
+                   SUBTRACT UF-WEDGE FROM UF-WREMAIN
                    MOVE UF-P TO UF-PARENT(UF-FINDX)
                    MOVE UF-TMP TO UF-FINDX
                END-PERFORM
                MOVE UF-P TO UF-RES
+           END-IF
            END-IF.
        EXIT SECTION.
+      *>   UF-UNION stops and returns -1 in UF-RES if either endpoint
+      *>   came back invalid from UF-FIND, instead of indexing
+      *>   UF-PARENT with the -1 UF-FIND returns for a bad node id.
        UF-UNION SECTION.
            MOVE UF-UNIONX TO UF-FINDX.
            PERFORM UF-FIND.
-           MOVE UF-RES TO UF-UNIONX
-           MOVE UF-UNIONY TO UF-FINDX.
+           MOVE UF-RES TO UF-UNIONX.
+           IF UF-FINDX-INVALID
+               MOVE -1 TO UF-RES
+           ELSE
+               MOVE UF-UNIONY TO UF-FINDX
+               PERFORM UF-FIND
+               MOVE UF-RES TO UF-UNIONY
+               IF UF-FINDX-INVALID
+                   MOVE -1 TO UF-RES
+               ELSE
+                   IF UF-UNIONX = UF-UNIONY THEN
+                       MOVE 0 TO UF-RES
+                   ELSE
+                       IF UF-PARENT(UF-UNIONX) > UF-PARENT(UF-UNIONY)
+                               THEN
+                           MOVE UF-UNIONX TO UF-TMP
+                           MOVE UF-UNIONY TO UF-UNIONX
+                           MOVE UF-TMP TO UF-UNIONY
+                       END-IF
+                       ADD UF-PARENT(UF-UNIONY) TO UF-PARENT(UF-UNIONX)
+                       MOVE UF-UNIONX TO UF-PARENT(UF-UNIONY)
+                       MOVE 1 TO UF-RES
+                   END-IF
+                   ADD 1 TO UF-UNION-COUNT
+                   IF FUNCTION MOD(UF-UNION-COUNT, UF-CKPT-EVERY) = 0
+                       PERFORM UF-CHECKPOINT-SAVE
+                   END-IF
+               END-IF
+           END-IF.
+       EXIT SECTION.
+      *>   UF-WUNION is UF-UNION's weighted counterpart, for jobs that
+      *>   need to track a relative offset between unioned nodes (e.g.
+      *>   "node Y is UF-WUNIONW units ahead of node X") instead of
+      *>   just grouping. It does the same union-by-size attachment as
+      *>   UF-UNION, but also records UF-WUNIONW as the edge weight
+      *>   between the two roots (offset(Y) = offset(X) + UF-WUNIONW)
+      *>   so UF-FIND's path compression can report any node's
+      *>   accumulated offset from its root in UF-FINDW. If X and Y
+      *>   are already in the same set the union is a no-op
+      *>   (UF-RES = 0), but the offsets UF-FIND already knows are
+      *>   checked against UF-WUNIONW; a mismatch sets RETURN-CODE 4
+      *>   instead of silently trusting the newer edge.
+       UF-WUNION SECTION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE UF-WUNIONX TO UF-FINDX.
            PERFORM UF-FIND.
-           MOVE UF-RES TO UF-UNIONY.
-           IF UF-UNIONX = UF-UNIONY THEN
-               MOVE 0 TO UF-RES
+           MOVE UF-RES TO UF-WROOTX.
+           MOVE UF-FINDW TO UF-WOFFX.
+           IF UF-FINDX-INVALID
+               MOVE -1 TO UF-RES
            ELSE
-               IF UF-PARENT(UF-UNIONX) > UF-PARENT(UF-UNIONY) THEN
-                   MOVE UF-UNIONX TO UF-TMP
-                   MOVE UF-UNIONY TO UF-UNIONX
-                   MOVE UF-TMP TO UF-UNIONY
+               MOVE UF-WUNIONY TO UF-FINDX
+               PERFORM UF-FIND
+               MOVE UF-RES TO UF-WROOTY
+               MOVE UF-FINDW TO UF-WOFFY
+               IF UF-FINDX-INVALID
+                   MOVE -1 TO UF-RES
+               ELSE
+                   IF UF-WROOTX = UF-WROOTY THEN
+                       MOVE 0 TO UF-RES
+                       IF UF-WOFFY - UF-WOFFX NOT = UF-WUNIONW
+                           MOVE 4 TO RETURN-CODE
+                           DISPLAY "UNIONFIND: WEIGHT CONFLICT X="
+                               UF-WUNIONX " Y=" UF-WUNIONY
+                       END-IF
+                   ELSE
+                       IF UF-PARENT(UF-WROOTX) > UF-PARENT(UF-WROOTY)
+                               THEN
+                           COMPUTE UF-WEIGHT(UF-WROOTX) =
+                               UF-WOFFY - UF-WUNIONW - UF-WOFFX
+                           ADD UF-PARENT(UF-WROOTX)
+                               TO UF-PARENT(UF-WROOTY)
+                           MOVE UF-WROOTY TO UF-PARENT(UF-WROOTX)
+                       ELSE
+                           COMPUTE UF-WEIGHT(UF-WROOTY) =
+                               UF-WOFFX + UF-WUNIONW - UF-WOFFY
+                           ADD UF-PARENT(UF-WROOTY)
+                               TO UF-PARENT(UF-WROOTX)
+                           MOVE UF-WROOTX TO UF-PARENT(UF-WROOTY)
+                       END-IF
+                       MOVE 1 TO UF-RES
+                   END-IF
                END-IF
-               ADD UF-PARENT(UF-UNIONY) TO UF-PARENT(UF-UNIONX)
-               MOVE UF-UNIONX TO UF-PARENT(UF-UNIONY)
-               MOVE 1 TO UF-RES
            END-IF.
        EXIT SECTION.
        UF-SAME SECTION.
@@ -64,10 +291,17 @@
                MOVE 0 TO UF-RES
            END-IF.
        EXIT SECTION.
+      *>   UF-SIZE returns 0 in UF-RES if UF-SIZEX came back invalid
+      *>   from UF-FIND, instead of indexing UF-PARENT with the -1
+      *>   UF-FIND returns for a bad node id.
        UF-SIZE SECTION.
            MOVE UF-SIZEX TO UF-FINDX.
            PERFORM UF-FIND.
-           COMPUTE UF-RES = -1 * UF-PARENT(UF-RES).
+           IF UF-FINDX-INVALID
+               MOVE 0 TO UF-RES
+           ELSE
+               COMPUTE UF-RES = -1 * UF-PARENT(UF-RES)
+           END-IF.
        EXIT SECTION.
        UF-GROUPS SECTION.
            MOVE 0 TO UF-RES.
@@ -77,3 +311,101 @@
                END-IF
            END-PERFORM.
        EXIT SECTION.
+      *>   UF-GROUPS-LIST writes one line per node (1 to N) to
+      *>   UF-GROUPS-DSN naming the root it resolves to via UF-FIND, so
+      *>   a reconciliation run can confirm which members fell into
+      *>   which group rather than just trusting UF-GROUPS' tally.
+       UF-GROUPS-LIST SECTION.
+           OPEN OUTPUT UF-GROUPS-FILE.
+           PERFORM VARYING UF-GROUPS-NODE FROM 1 BY 1
+                       UNTIL UF-GROUPS-NODE > N
+               MOVE UF-GROUPS-NODE TO UF-FINDX
+               PERFORM UF-FIND
+               MOVE UF-RES TO UF-GROUPS-ROOT
+               MOVE UF-GROUPS-ROOT TO UF-GROUPS-ROOT-Z
+               MOVE UF-GROUPS-NODE TO UF-GROUPS-NODE-Z
+               MOVE SPACES TO UF-GROUPS-LINE
+               STRING "ROOT=" DELIMITED BY SIZE
+                   FUNCTION TRIM(UF-GROUPS-ROOT-Z) DELIMITED BY SIZE
+                   " MEMBER=" DELIMITED BY SIZE
+                   FUNCTION TRIM(UF-GROUPS-NODE-Z) DELIMITED BY SIZE
+                   INTO UF-GROUPS-LINE
+               END-STRING
+               WRITE UF-GROUPS-REC FROM UF-GROUPS-LINE
+           END-PERFORM.
+           CLOSE UF-GROUPS-FILE.
+       EXIT SECTION.
+      *>   UF-SNAPSHOT-SAVE dumps UF-PARENT for every node 1 to N to
+      *>   UF-SNAPSHOT-DSN on demand. Unlike UF-CHECKPOINT-SAVE this is
+      *>   not tied to the restart cycle and is never read back by
+      *>   UF-CHECKPOINT-RESTORE — set UF-SNAPSHOT-DSN to a point-in-
+      *>   time member name before calling so successive snapshots of
+      *>   the same structure land in different files for comparison.
+       UF-SNAPSHOT-SAVE SECTION.
+           OPEN OUTPUT UF-SNAPSHOT-FILE.
+           PERFORM VARYING UF-P FROM 1 BY 1 UNTIL UF-P > N
+               MOVE UF-P TO UF-SNAPSHOT-NODE
+               MOVE UF-PARENT(UF-P) TO UF-SNAPSHOT-PARENT
+               MOVE UF-WEIGHT(UF-P) TO UF-SNAPSHOT-WEIGHT
+               WRITE UF-SNAPSHOT-REC
+           END-PERFORM.
+           CLOSE UF-SNAPSHOT-FILE.
+       EXIT SECTION.
+      *>   UF-CHECKPOINT-SAVE writes the current UF-UNION-COUNT (the
+      *>   restart point) and every PARENT-L entry to UF-CKPT-DSN. It
+      *>   is called automatically from UF-UNION every UF-CKPT-EVERY
+      *>   unions, and may also be PERFORMed directly after any union.
+       UF-CHECKPOINT-SAVE SECTION.
+           OPEN OUTPUT UF-CKPT-FILE.
+           MOVE "HDR " TO UF-CKPT-TAG.
+           MOVE N TO UF-CKPT-N.
+           MOVE UF-UNION-COUNT TO UF-CKPT-UNIONS-DONE.
+           MOVE 0 TO UF-CKPT-NODE.
+           MOVE 0 TO UF-CKPT-PARENT.
+           MOVE 0 TO UF-CKPT-WEIGHT.
+           WRITE UF-CKPT-REC.
+           PERFORM VARYING UF-P FROM 1 BY 1 UNTIL UF-P > N
+               MOVE "NODE" TO UF-CKPT-TAG
+               MOVE UF-P TO UF-CKPT-NODE
+               MOVE UF-PARENT(UF-P) TO UF-CKPT-PARENT
+               MOVE UF-WEIGHT(UF-P) TO UF-CKPT-WEIGHT
+               WRITE UF-CKPT-REC
+           END-PERFORM.
+           CLOSE UF-CKPT-FILE.
+       EXIT SECTION.
+      *>   UF-CHECKPOINT-RESTORE rebuilds PARENT-L and UF-UNION-COUNT
+      *>   from UF-CKPT-DSN so a restarted job resumes its PERFORM
+      *>   UF-UNION calls at union number UF-UNION-COUNT + 1 instead of
+      *>   replaying from union #1. UF-UNIONS-RESUMED is set to the
+      *>   point processing should continue from, for the caller's
+      *>   edge-list loop to skip already-committed unions.
+       UF-CHECKPOINT-RESTORE SECTION.
+           MOVE "NO" TO UF-CKPT-FS.
+           OPEN INPUT UF-CKPT-FILE.
+           IF UF-CKPT-FS NOT = "35"
+               READ UF-CKPT-FILE
+                   AT END MOVE "35" TO UF-CKPT-FS
+               END-READ
+               IF UF-CKPT-FS NOT = "35"
+                   MOVE UF-CKPT-N TO N
+                   MOVE UF-CKPT-UNIONS-DONE TO UF-UNION-COUNT
+                   MOVE UF-UNION-COUNT TO UF-UNIONS-RESUMED
+                   PERFORM UNTIL UF-CKPT-FS = "10"
+                       READ UF-CKPT-FILE
+                           AT END MOVE "10" TO UF-CKPT-FS
+                       END-READ
+                       IF UF-CKPT-FS NOT = "10"
+                           MOVE UF-CKPT-PARENT
+                               TO UF-PARENT(UF-CKPT-NODE)
+                           MOVE UF-CKPT-WEIGHT
+                               TO UF-WEIGHT(UF-CKPT-NODE)
+                       END-IF
+                   END-PERFORM
+               END-IF
+               CLOSE UF-CKPT-FILE
+           ELSE
+               MOVE 0 TO UF-UNIONS-RESUMED
+           END-IF.
+       EXIT SECTION.
+       COPY "JOBAUDITP.cpy".
+       END PROGRAM UNIONFIND.
