@@ -4,10 +4,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+      *>   BS-TRACE-FILE records every MID tried during the OK/NG
+      *>   search, with the feasibility total S and which side moved,
+      *>   so a suspicious answer can be audited step by step.
+           SELECT BS-TRACE-FILE ASSIGN TO DYNAMIC BS-TRACE-DSN
+               ORGANIZATION LINE SEQUENTIAL.
+      *>   BS-ANSWER-FILE carries the converged OK value (and how many
+      *>   iterations it took) so a downstream batch step can pick the
+      *>   answer up programmatically instead of screen-scraping the
+      *>   job log's DISPLAY line.
+           SELECT BS-ANSWER-FILE ASSIGN TO DYNAMIC BS-ANSWER-DSN
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD SYSIN.
-               03 INP PIC X(2000000).
+               01 INP PIC X(2000000).
+           FD BS-TRACE-FILE.
+               01 BS-TRACE-REC PIC X(80).
+           FD BS-ANSWER-FILE.
+               01 BS-ANSWER-REC PIC X(60).
        WORKING-STORAGE SECTION.
            01 WK.
                03 INP-WK PIC X(2000000).
@@ -24,6 +39,27 @@
            01 AL.
                03 AI OCCURS 1 TO 200000 TIMES DEPENDING ON N.
                    05 A PIC 9(10).
+           01 BS-TRACE-WK.
+               03 BS-TRACE-DSN PIC X(100) VALUE "BSTRACE.LOG".
+      *>   BS-MAXITER caps BS-SEARCH's OK/NG loop so a feasibility
+      *>   check that never narrows the gap (a miscomputed S <= K,
+      *>   say) cannot spin unnoticed; BS-TRACE-ITER doubles as both
+      *>   the trace line number and the iteration count checked
+      *>   against it.
+               03 BS-MAXITER BINARY-LONG UNSIGNED VALUE 1000000.
+               03 BS-TRACE-ITER BINARY-LONG UNSIGNED VALUE 0.
+               03 BS-TRACE-MOVE PIC X(2).
+               03 BS-TRACE-ITER-Z PIC Z(8)9.
+               03 BS-TRACE-MID-Z PIC Z(8)9.
+               03 BS-TRACE-S-Z PIC Z(9)9.
+      *>   BS-FEASIBLE-SW is how BS-FEASIBLE-CHECK (the problem-
+      *>   specific half of the search) reports back to the generic
+      *>   BS-SEARCH loop whether the current MID is feasible.
+               03 BS-FEASIBLE-SW PIC 9 VALUE 0.
+                   88 BS-FEASIBLE VALUE 1.
+           01 BS-ANSWER-WK.
+               03 BS-ANSWER-DSN PIC X(100) VALUE "BSANSWER.DAT".
+               03 BS-ANSWER-LINE PIC X(60).
        PROCEDURE DIVISION.
            OPEN INPUT SYSIN.
            ACCEPT INP-WK.
@@ -33,19 +69,91 @@
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                UNSTRING INP DELIMITED BY SPACE INTO A(I) WITH POINTER PT
            END-PERFORM.
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT BS-TRACE-FILE.
+           MOVE SPACES TO BS-TRACE-REC.
+           STRING "ITER     MID        S          MOVE"
+               DELIMITED BY SIZE INTO BS-TRACE-REC
+           END-STRING.
+           WRITE BS-TRACE-REC.
+           PERFORM BS-SEARCH.
+           CLOSE BS-TRACE-FILE.
+           MOVE OK TO ANS-Z.
+           DISPLAY FUNCTION TRIM(ANS-Z).
+           PERFORM BS-ANSWER-WRITE.
+           STOP RUN.
+      *>   BS-SEARCH is the generic OK/NG/MID binary-search-on-answer
+      *>   mechanics: it narrows OK/NG by repeatedly calling
+      *>   BS-FEASIBLE-CHECK (the one problem-specific piece, which
+      *>   reads MID and sets BS-FEASIBLE-SW) until the gap closes or
+      *>   BS-MAXITER iterations pass without converging. A job with a
+      *>   different feasibility test reuses this section unchanged by
+      *>   supplying its own BS-FEASIBLE-CHECK.
+       BS-SEARCH SECTION.
            PERFORM UNTIL FUNCTION ABS(OK - NG) <= 1
+               ADD 1 TO BS-TRACE-ITER
+               IF BS-TRACE-ITER > BS-MAXITER
+                   MOVE 8 TO RETURN-CODE
+                   MOVE BS-TRACE-ITER TO BS-TRACE-ITER-Z
+                   DISPLAY "BS-SEARCH: NON-CONVERGING SEARCH, "
+                       "ITERATION CAP " BS-MAXITER " EXCEEDED"
+                   EXIT PERFORM
+               END-IF
                COMPUTE MID = (OK + NG) / 2
-               MOVE ZERO TO S
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-                   COMPUTE S = S + (A(I) - 1) / MID
-               END-PERFORM
-               IF S <= K THEN
+               PERFORM BS-FEASIBLE-CHECK
+               IF BS-FEASIBLE
                    MOVE MID TO OK
+                   MOVE "OK" TO BS-TRACE-MOVE
                ELSE
                    MOVE MID TO NG
+                   MOVE "NG" TO BS-TRACE-MOVE
                END-IF
-           END-PERFORM
-           MOVE OK TO ANS-Z.
-           DISPLAY FUNCTION TRIM(ANS-Z).
-           STOP RUN.
+               MOVE BS-TRACE-ITER TO BS-TRACE-ITER-Z
+               MOVE MID TO BS-TRACE-MID-Z
+               MOVE S TO BS-TRACE-S-Z
+               MOVE SPACES TO BS-TRACE-REC
+               STRING FUNCTION TRIM(BS-TRACE-ITER-Z) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   FUNCTION TRIM(BS-TRACE-MID-Z) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   FUNCTION TRIM(BS-TRACE-S-Z) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   BS-TRACE-MOVE DELIMITED BY SIZE
+                   INTO BS-TRACE-REC
+               END-STRING
+               WRITE BS-TRACE-REC
+           END-PERFORM.
+       EXIT SECTION.
+      *>   BS-FEASIBLE-CHECK is this job's feasibility test: does
+      *>   giving each of the N groups MID slots of capacity A(I) cover
+      *>   at least K total, reading MID (set by BS-SEARCH) and setting
+      *>   BS-FEASIBLE-SW. A different job plugs in a different test
+      *>   here without touching BS-SEARCH.
+       BS-FEASIBLE-CHECK SECTION.
+           MOVE ZERO TO S.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               COMPUTE S = S + (A(I) - 1) / MID
+           END-PERFORM.
+           IF S <= K
+               MOVE 1 TO BS-FEASIBLE-SW
+           ELSE
+               MOVE 0 TO BS-FEASIBLE-SW
+           END-IF.
+       EXIT SECTION.
+      *>   BS-ANSWER-WRITE records the converged OK value and how many
+      *>   iterations BS-SEARCH took to BS-ANSWER-DSN, so a downstream
+      *>   step can read the answer as data instead of from the job
+      *>   log.
+       BS-ANSWER-WRITE SECTION.
+           MOVE SPACES TO BS-ANSWER-LINE.
+           STRING "ANSWER=" DELIMITED BY SIZE
+               FUNCTION TRIM(ANS-Z) DELIMITED BY SIZE
+               " ITERATIONS=" DELIMITED BY SIZE
+               FUNCTION TRIM(BS-TRACE-ITER-Z) DELIMITED BY SIZE
+               INTO BS-ANSWER-LINE
+           END-STRING.
+           OPEN OUTPUT BS-ANSWER-FILE.
+           WRITE BS-ANSWER-REC FROM BS-ANSWER-LINE.
+           CLOSE BS-ANSWER-FILE.
+       EXIT SECTION.
        END PROGRAM ATCODER.
