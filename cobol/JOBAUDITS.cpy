@@ -0,0 +1,7 @@
+      *>   JOBAUDIT-FILE is the shared job-audit log every calculation
+      *>   program stamps with its job id, run timestamp, input
+      *>   dataset, and record count, so a day's output can be traced
+      *>   back to the exact run that produced it.
+           SELECT JOBAUDIT-FILE ASSIGN TO DYNAMIC JOBAUDIT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS JOBAUDIT-FS.
