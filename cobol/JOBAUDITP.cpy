@@ -0,0 +1,30 @@
+      *>   JOBAUDIT-STAMP appends one line to JOBAUDIT-DSN recording
+      *>   this program's job id, the input dataset it ran against, how
+      *>   many records it processed, and when, so any day's output can
+      *>   be traced back to the run that produced it. The caller sets
+      *>   JA-JOB-ID, JA-INPUT-DSN, and JA-RECORD-COUNT before
+      *>   PERFORMing this.
+       JOBAUDIT-STAMP SECTION.
+           MOVE FUNCTION CURRENT-DATE TO JA-LINE.
+           MOVE JA-LINE(1:8) TO JA-DATE.
+           MOVE JA-LINE(9:8) TO JA-TIME.
+           MOVE JA-RECORD-COUNT TO JA-RECORD-COUNT-Z.
+           MOVE SPACES TO JA-LINE.
+           STRING JA-JOB-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               JA-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               JA-TIME DELIMITED BY SIZE
+               " INPUT=" DELIMITED BY SIZE
+               FUNCTION TRIM(JA-INPUT-DSN) DELIMITED BY SIZE
+               " RECORDS=" DELIMITED BY SIZE
+               FUNCTION TRIM(JA-RECORD-COUNT-Z) DELIMITED BY SIZE
+               INTO JA-LINE
+           END-STRING.
+           OPEN EXTEND JOBAUDIT-FILE.
+           IF JOBAUDIT-FS = "05" OR JOBAUDIT-FS = "35"
+               OPEN OUTPUT JOBAUDIT-FILE
+           END-IF.
+           WRITE JOBAUDIT-REC FROM JA-LINE.
+           CLOSE JOBAUDIT-FILE.
+       EXIT SECTION.
