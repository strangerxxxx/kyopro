@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FENWICK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 FW-WK.
+               03 FW-N BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-I BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-IDX BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-VAL BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-L BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-R BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-RES BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-RANGE-HI BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-LOWBIT-TMP BINARY-DOUBLE SIGNED VALUE 0.
+               03 FW-LOWBIT-RES BINARY-DOUBLE SIGNED VALUE 1.
+               03 FW-IDX-ERR-SW PIC 9 VALUE 0.
+                   88 FW-IDX-INVALID VALUE 1.
+               03 FW-TREE-L.
+                   05 FW-TREE-I OCCURS 1 TO 200000 TIMES
+                                       DEPENDING ON FW-N.
+                       07 FW-TREE BINARY-DOUBLE SIGNED VALUE 0.
+       PROCEDURE DIVISION.
+      *>   FW-UPDATE adds FW-VAL to the point at FW-IDX (1 to FW-N),
+      *>   walking up the tree via FW-LOWBIT the same way UF-FIND walks
+      *>   PARENT-L, so every later range/prefix query reflects it.
+      *>   FW-IDX is validated against 1..FW-N first: an out-of-range
+      *>   index (most easily, a caller's 0-based FW-IDX) would
+      *>   otherwise either subscript FW-TREE out of bounds or, for
+      *>   FW-IDX = 0, spin FW-LOWBIT forever since FW-LOWBIT-TMP of 0
+      *>   never becomes odd.
+       FW-UPDATE SECTION.
+           MOVE 0 TO FW-IDX-ERR-SW.
+           MOVE 0 TO RETURN-CODE.
+           IF FW-IDX < 1 OR FW-IDX > FW-N
+               MOVE 1 TO FW-IDX-ERR-SW
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "FW-UPDATE: FW-IDX out of range, FW-IDX="
+                   FW-IDX " FW-N=" FW-N
+           ELSE
+               MOVE FW-IDX TO FW-I
+               PERFORM UNTIL FW-I > FW-N
+                   ADD FW-VAL TO FW-TREE(FW-I)
+                   MOVE FW-I TO FW-LOWBIT-TMP
+                   PERFORM FW-LOWBIT
+                   ADD FW-LOWBIT-RES TO FW-I
+               END-PERFORM
+           END-IF.
+       EXIT SECTION.
+      *>   FW-QUERY sums the prefix 1 through FW-IDX into FW-RES.
+       FW-QUERY SECTION.
+           MOVE 0 TO FW-RES.
+           MOVE FW-IDX TO FW-I.
+           PERFORM UNTIL FW-I <= 0
+               ADD FW-TREE(FW-I) TO FW-RES
+               MOVE FW-I TO FW-LOWBIT-TMP
+               PERFORM FW-LOWBIT
+               SUBTRACT FW-LOWBIT-RES FROM FW-I
+           END-PERFORM.
+       EXIT SECTION.
+      *>   FW-RANGE-QUERY sums FW-L through FW-R (inclusive) into
+      *>   FW-RES as the difference of two FW-QUERY prefix sums.
+       FW-RANGE-QUERY SECTION.
+           MOVE FW-R TO FW-IDX.
+           PERFORM FW-QUERY.
+           MOVE FW-RES TO FW-RANGE-HI.
+           COMPUTE FW-IDX = FW-L - 1.
+           PERFORM FW-QUERY.
+           COMPUTE FW-RES = FW-RANGE-HI - FW-RES.
+       EXIT SECTION.
+      *>   FW-LOWBIT returns, in FW-LOWBIT-RES, the value of the lowest
+      *>   set bit of FW-LOWBIT-TMP (i.e. what "I AND (-I)" would give
+      *>   on a two's-complement machine), found by repeated halving
+      *>   since this dialect has no bitwise AND on a binary field.
+       FW-LOWBIT SECTION.
+           MOVE 1 TO FW-LOWBIT-RES.
+           PERFORM UNTIL FUNCTION MOD(FW-LOWBIT-TMP, 2) NOT = 0
+               DIVIDE 2 INTO FW-LOWBIT-TMP
+               MULTIPLY 2 BY FW-LOWBIT-RES
+           END-PERFORM.
+       EXIT SECTION.
+       END PROGRAM FENWICK.
